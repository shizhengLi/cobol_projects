@@ -0,0 +1,241 @@
+      ******************************************************************
+      * 保单维护程序
+      * 功能：维护POLICY-MASTER文件 - 新增/变更/停用保单记录
+      * Function: Maintain POLICY-MASTER - add / change / deactivate
+      *           policy records that INSPOLVD validates payments
+      *           against.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSPOLMNT.
+       AUTHOR. DEMO.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-MASTER-FILE ASSIGN TO EXTERNAL POLICYMASTER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PM-POLICY-ID
+           FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO EXTERNAL POLMNTIN
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO EXTERNAL POLMNTLOG
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+       COPY POLICYMST.
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS TRANSACTION-RECORD-IN.
+       01  TRANSACTION-RECORD-IN    PIC X(60).
+
+       FD  MAINT-LOG-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS MAINT-LOG-LINE.
+       01  MAINT-LOG-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLICY-FILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-TRAN-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT         PIC 9(5) VALUE ZEROS.
+           05  WS-ADD-COUNT          PIC 9(5) VALUE ZEROS.
+           05  WS-CHANGE-COUNT       PIC 9(5) VALUE ZEROS.
+           05  WS-DEACTIVATE-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WS-REJECT-COUNT       PIC 9(5) VALUE ZEROS.
+
+      * Transaction layout
+      *   1-2   transaction code: AD=add, CH=change, DE=deactivate
+      *   3-12  policy ID
+      *  13-13  new policy status (for AD/CH)
+      *  14-21  issue date (for AD/CH)
+      *  22-24  grace period days (for AD/CH)
+      *  25-32  agent ID (for AD/CH)
+      *  33-43  new policy ID (for CH, to correct a typo; spaces = no
+      *         change to the key)
+       01  WS-TRANSACTION.
+           05  WS-TRAN-CODE          PIC X(02).
+               88  WS-TRAN-ADD           VALUE 'AD'.
+               88  WS-TRAN-CHANGE        VALUE 'CH'.
+               88  WS-TRAN-DEACTIVATE    VALUE 'DE'.
+           05  WS-TRAN-POLICY-ID     PIC X(10).
+           05  WS-TRAN-STATUS        PIC X(01).
+           05  WS-TRAN-ISSUE-DATE    PIC X(08).
+           05  WS-TRAN-GRACE-DAYS    PIC 9(03).
+           05  WS-TRAN-AGENT-ID      PIC X(08).
+           05  WS-TRAN-NEW-POLICY-ID PIC X(10).
+
+       01  WS-LOG-LINE               PIC X(132) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INIT-PROCESS
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL END-OF-TRANSACTIONS
+           PERFORM 3000-END-PROCESS
+           GOBACK.
+
+       1000-INIT-PROCESS.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT MAINT-LOG-FILE
+           OPEN I-O POLICY-MASTER-FILE
+           IF WS-POLICY-FILE-STATUS = '35'
+               CLOSE POLICY-MASTER-FILE
+               OPEN OUTPUT POLICY-MASTER-FILE
+               CLOSE POLICY-MASTER-FILE
+               OPEN I-O POLICY-MASTER-FILE
+           END-IF
+
+           STRING 'INSPOLMNT POLICY MAINTENANCE RUN STARTED'
+             DELIMITED BY SIZE INTO WS-LOG-LINE
+           END-STRING
+           WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+
+           PERFORM 2100-READ-TRANSACTION.
+
+       2000-PROCESS-TRANSACTIONS.
+           MOVE TRANSACTION-RECORD-IN(1:2)   TO WS-TRAN-CODE
+           MOVE TRANSACTION-RECORD-IN(3:10)  TO WS-TRAN-POLICY-ID
+           MOVE TRANSACTION-RECORD-IN(13:1)  TO WS-TRAN-STATUS
+           MOVE TRANSACTION-RECORD-IN(14:8)  TO WS-TRAN-ISSUE-DATE
+           MOVE TRANSACTION-RECORD-IN(22:3)  TO WS-TRAN-GRACE-DAYS
+           MOVE TRANSACTION-RECORD-IN(25:8)  TO WS-TRAN-AGENT-ID
+           MOVE TRANSACTION-RECORD-IN(33:10) TO WS-TRAN-NEW-POLICY-ID
+
+           EVALUATE TRUE
+               WHEN WS-TRAN-ADD
+                   PERFORM 2200-ADD-POLICY
+               WHEN WS-TRAN-CHANGE
+                   PERFORM 2300-CHANGE-POLICY
+               WHEN WS-TRAN-DEACTIVATE
+                   PERFORM 2400-DEACTIVATE-POLICY
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   STRING 'REJECTED - UNKNOWN TRAN CODE: '
+                          WS-TRAN-CODE DELIMITED BY SIZE
+                     INTO WS-LOG-LINE
+                   END-STRING
+                   WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+           END-EVALUATE
+
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE INTO TRANSACTION-RECORD-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       2200-ADD-POLICY.
+      * Add a brand-new policy to POLICY-MASTER.
+           MOVE WS-TRAN-POLICY-ID TO PM-POLICY-ID
+           READ POLICY-MASTER-FILE
+               KEY IS PM-POLICY-ID
+               INVALID KEY
+                   INITIALIZE POLICY-MASTER-RECORD
+                   MOVE WS-TRAN-POLICY-ID  TO PM-POLICY-ID
+                   MOVE WS-TRAN-STATUS     TO PM-POLICY-STATUS
+                   MOVE WS-TRAN-ISSUE-DATE TO PM-ISSUE-DATE
+                   MOVE WS-TRAN-GRACE-DAYS TO PM-GRACE-PERIOD-DAYS
+                   MOVE WS-TRAN-AGENT-ID   TO PM-AGENT-ID
+                   WRITE POLICY-MASTER-RECORD
+                   ADD 1 TO WS-ADD-COUNT
+                   STRING 'ADDED POLICY ' WS-TRAN-POLICY-ID
+                     DELIMITED BY SIZE INTO WS-LOG-LINE
+                   END-STRING
+                   WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   STRING 'REJECTED ADD - ALREADY EXISTS: '
+                          WS-TRAN-POLICY-ID DELIMITED BY SIZE
+                     INTO WS-LOG-LINE
+                   END-STRING
+                   WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+           END-READ.
+
+       2300-CHANGE-POLICY.
+      * Correct policy data or a policy-ID typo (rewrite under a new
+      * key when WS-TRAN-NEW-POLICY-ID is supplied).
+           MOVE WS-TRAN-POLICY-ID TO PM-POLICY-ID
+           READ POLICY-MASTER-FILE
+               KEY IS PM-POLICY-ID
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   STRING 'REJECTED CHANGE - NOT FOUND: '
+                          WS-TRAN-POLICY-ID DELIMITED BY SIZE
+                     INTO WS-LOG-LINE
+                   END-STRING
+                   WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+               NOT INVALID KEY
+                   MOVE WS-TRAN-STATUS     TO PM-POLICY-STATUS
+                   MOVE WS-TRAN-ISSUE-DATE TO PM-ISSUE-DATE
+                   MOVE WS-TRAN-GRACE-DAYS TO PM-GRACE-PERIOD-DAYS
+                   MOVE WS-TRAN-AGENT-ID   TO PM-AGENT-ID
+                   IF WS-TRAN-NEW-POLICY-ID = SPACES
+                       REWRITE POLICY-MASTER-RECORD
+                   ELSE
+                       DELETE POLICY-MASTER-FILE RECORD
+                       MOVE WS-TRAN-NEW-POLICY-ID TO PM-POLICY-ID
+                       WRITE POLICY-MASTER-RECORD
+                   END-IF
+                   ADD 1 TO WS-CHANGE-COUNT
+                   STRING 'CHANGED POLICY ' WS-TRAN-POLICY-ID
+                     DELIMITED BY SIZE INTO WS-LOG-LINE
+                   END-STRING
+                   WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+           END-READ.
+
+       2400-DEACTIVATE-POLICY.
+      * Mark a lapsed/cancelled/matured policy inactive without
+      * removing its history from POLICY-MASTER.
+           MOVE WS-TRAN-POLICY-ID TO PM-POLICY-ID
+           READ POLICY-MASTER-FILE
+               KEY IS PM-POLICY-ID
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   STRING 'REJECTED DEACTIVATE - NOT FOUND: '
+                          WS-TRAN-POLICY-ID DELIMITED BY SIZE
+                     INTO WS-LOG-LINE
+                   END-STRING
+                   WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+               NOT INVALID KEY
+                   IF WS-TRAN-STATUS = SPACE
+                       MOVE 'I' TO PM-POLICY-STATUS
+                   ELSE
+                       MOVE WS-TRAN-STATUS TO PM-POLICY-STATUS
+                   END-IF
+                   REWRITE POLICY-MASTER-RECORD
+                   ADD 1 TO WS-DEACTIVATE-COUNT
+                   STRING 'DEACTIVATED POLICY ' WS-TRAN-POLICY-ID
+                          ' STATUS ' PM-POLICY-STATUS
+                     DELIMITED BY SIZE INTO WS-LOG-LINE
+                   END-STRING
+                   WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+           END-READ.
+
+       3000-END-PROCESS.
+           STRING 'TRANSACTIONS READ: ' WS-READ-COUNT
+                  ' ADDED: ' WS-ADD-COUNT
+                  ' CHANGED: ' WS-CHANGE-COUNT
+                  ' DEACTIVATED: ' WS-DEACTIVATE-COUNT
+                  ' REJECTED: ' WS-REJECT-COUNT
+             DELIMITED BY SIZE INTO WS-LOG-LINE
+           END-STRING
+           WRITE MAINT-LOG-LINE FROM WS-LOG-LINE
+
+           CLOSE TRANSACTION-FILE
+           CLOSE POLICY-MASTER-FILE
+           CLOSE MAINT-LOG-FILE.
+       END PROGRAM INSPOLMNT.
