@@ -0,0 +1,279 @@
+      ******************************************************************
+      * Premium Payment History Inquiry/Report Program
+      * Function: Read the payment history file written by INSPMINS
+      *           and produce a filtered report, by policy ID and/or
+      *           payment-date range.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSPMHIST.
+       AUTHOR. DEMO.
+       DATE-WRITTEN. 2025-08-09.
+
+      * Modification History
+      * 2025-08-09 : Initial version.
+      * 2025-08-09 : Report now shows the payment's currency code.
+      * 2025-08-09 : Report now shows whether a history record is a
+      *              payment or a reversal.
+      * 2025-08-09 : Corrected RECORD CONTAINS to match the record's
+      *              actual length (was never updated as fields were
+      *              added - same stale-length defect already fixed
+      *              in INSPMINS.cbl's own copy of this layout).
+      * 2025-08-09 : WS-TOTAL-AMOUNT is now signed, and BL-TOTAL-
+      *              AMOUNT carries a sign-control symbol, so a
+      *              filtered report where reversals exceed payments
+      *              shows the true negative net instead of silently
+      *              printing its absolute value.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-HISTORY-FILE ASSIGN TO EXTERNAL PAYHISTORY
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO EXTERNAL HISTRPTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-HISTORY-FILE
+           RECORD CONTAINS 88 CHARACTERS
+           DATA RECORD IS PAYMENT-HISTORY-RECORD.
+       01  PAYMENT-HISTORY-RECORD.
+           05  PH-POLICY-ID            PIC X(10).
+           05  PH-PAYMENT-DATE         PIC X(08).
+           05  PH-PAYMENT-METHOD       PIC X(02).
+           05  PH-AMOUNT               PIC 9(8)V99.
+           05  PH-PAYMENT-ID           PIC X(12).
+           05  PH-REFERENCE-NO         PIC X(16).
+           05  PH-CURRENCY-CODE        PIC X(03).
+           05  PH-TRANSACTION-TYPE     PIC X(02).
+               88  PH-TXN-IS-PAYMENT   VALUE '01'.
+               88  PH-TXN-IS-REVERSAL  VALUE '02'.
+           05  PH-ACCOUNTING-PERIOD    PIC X(06).
+           05  PH-INSERT-TIMESTAMP     PIC X(19).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX VALUE SPACES.
+       01  WS-REPORT-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+           88  END-OF-FILE             VALUE 'Y'.
+
+      * Optional inquiry filters - all ACCEPTed from the environment,
+      * following the same pattern INSPMUPD uses for its run
+      * parameters. A filter left blank matches every record.
+       01  WS-FILTER-POLICY-ID         PIC X(10) VALUE SPACES.
+       01  WS-FILTER-DATE-FROM         PIC X(08) VALUE SPACES.
+       01  WS-FILTER-DATE-TO           PIC X(08) VALUE SPACES.
+
+       01  WS-MATCH-COUNT              PIC 9(7) VALUE ZEROS.
+       01  WS-READ-COUNT                PIC 9(7) VALUE ZEROS.
+       01  WS-TOTAL-AMOUNT              PIC S9(11)V99 VALUE ZEROS.
+
+       01  WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+              10 WS-CURRENT-YEAR       PIC 9(4).
+              10 WS-CURRENT-MONTH      PIC 9(2).
+              10 WS-CURRENT-DAY        PIC 9(2).
+           05 WS-CURRENT-TIME.
+              10 WS-CURRENT-HOUR       PIC 9(2).
+              10 WS-CURRENT-MINUTE     PIC 9(2).
+              10 WS-CURRENT-SECOND     PIC 9(2).
+              10 WS-CURRENT-MSEC       PIC 9(2).
+           05 WS-DIFF-FROM-GMT         PIC S9(4).
+
+      * Report related fields
+       01  HL-HEADING-LINE-1.
+          05 FILLER                   PIC X(20) VALUE SPACES.
+          05 FILLER                   PIC X(40) VALUE
+             'PREMIUM PAYMENT HISTORY REPORT'.
+          05 FILLER                   PIC X(20) VALUE SPACES.
+          05 FILLER                   PIC X(10) VALUE 'DATE: '.
+          05 HL-DATE                  PIC X(10).
+          05 FILLER                   PIC X(10) VALUE SPACES.
+          05 FILLER                   PIC X(10) VALUE 'TIME: '.
+          05 HL-TIME                  PIC X(8).
+
+       01  HL-HEADING-LINE-2.
+          05 FILLER                   PIC X(132) VALUE ALL '-'.
+
+       01  HL-HEADING-LINE-3.
+          05 FILLER                   PIC X(10) VALUE 'POLICY ID'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(10) VALUE 'PAY DATE'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(10) VALUE 'PAY METHOD'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(12) VALUE 'AMOUNT'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(03) VALUE 'CCY'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(12) VALUE 'PAYMENT ID'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(08) VALUE 'TYPE'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(6) VALUE 'PERIOD'.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 FILLER                   PIC X(19) VALUE 'POSTED'.
+
+       01  DL-DETAIL-LINE.
+          05 DL-POLICY-ID             PIC X(10).
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-PAYMENT-DATE          PIC X(10).
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-PAYMENT-METHOD        PIC X(10).
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-AMOUNT                PIC ZZ,ZZZ,ZZ9.99.
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-CURRENCY-CODE         PIC X(03).
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-PAYMENT-ID            PIC X(12).
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-TYPE                  PIC X(08).
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-PERIOD                PIC X(6).
+          05 FILLER                   PIC X(5) VALUE SPACES.
+          05 DL-POSTED                PIC X(19).
+
+       01  TL-TOTAL-LINE.
+          05 FILLER                   PIC X(20) VALUE SPACES.
+          05 FILLER                   PIC X(20) VALUE 'RECORDS READ:'.
+          05 TL-TOTAL-READ            PIC ZZ,ZZ9.
+          05 FILLER                   PIC X(10) VALUE SPACES.
+          05 FILLER                   PIC X(20) VALUE 'RECORDS MATCHED:'.
+          05 TL-TOTAL-MATCHED         PIC ZZ,ZZ9.
+
+       01  BL-BALANCE-LINE-1.
+          05 FILLER                   PIC X(20) VALUE SPACES.
+          05 FILLER              PIC X(18) VALUE 'AMOUNT CTRL TOTAL:'.
+          05 BL-TOTAL-AMOUNT          PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+      * Logging parameters
+       COPY LOGGER.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INIT-PROCESS
+           PERFORM 2000-PROCESS-DATA UNTIL END-OF-FILE
+           PERFORM 3000-END-PROCESS
+           GOBACK.
+
+       1000-INIT-PROCESS.
+      * Initialize processing
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE ZEROS TO WS-READ-COUNT WS-MATCH-COUNT WS-TOTAL-AMOUNT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+
+      * Optional inquiry filters
+           ACCEPT WS-FILTER-POLICY-ID FROM ENVIRONMENT
+               "HIST_FILTER_POLICY_ID"
+           ACCEPT WS-FILTER-DATE-FROM FROM ENVIRONMENT
+               "HIST_FILTER_DATE_FROM"
+           ACCEPT WS-FILTER-DATE-TO FROM ENVIRONMENT
+               "HIST_FILTER_DATE_TO"
+
+           OPEN INPUT PAYMENT-HISTORY-FILE
+           OPEN OUTPUT REPORT-FILE
+
+      * Write report header
+           STRING WS-CURRENT-YEAR DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+             INTO HL-DATE
+           END-STRING
+
+           STRING WS-CURRENT-HOUR DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-MINUTE DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-SECOND DELIMITED BY SIZE
+             INTO HL-TIME
+           END-STRING
+
+           WRITE REPORT-LINE FROM HL-HEADING-LINE-1
+           WRITE REPORT-LINE FROM HL-HEADING-LINE-2
+           WRITE REPORT-LINE FROM HL-HEADING-LINE-3
+           WRITE REPORT-LINE FROM HL-HEADING-LINE-2
+
+           MOVE 'I' TO LOG-LEVEL
+           MOVE 'INSPMHIST' TO LOG-MODULE
+           MOVE 'Payment history inquiry started' TO LOG-MESSAGE
+           CALL 'INSPMLOG_EN' USING LOG-PARAMS
+
+           PERFORM 2100-READ-HISTORY-FILE.
+
+       2000-PROCESS-DATA.
+      * A record matches when every supplied filter agrees; a blank
+      * filter always matches.
+           ADD 1 TO WS-READ-COUNT
+
+           IF (WS-FILTER-POLICY-ID = SPACES OR
+               PH-POLICY-ID = WS-FILTER-POLICY-ID) AND
+              (WS-FILTER-DATE-FROM = SPACES OR
+               PH-PAYMENT-DATE >= WS-FILTER-DATE-FROM) AND
+              (WS-FILTER-DATE-TO = SPACES OR
+               PH-PAYMENT-DATE <= WS-FILTER-DATE-TO)
+
+               ADD 1 TO WS-MATCH-COUNT
+               IF PH-TXN-IS-REVERSAL
+                   SUBTRACT PH-AMOUNT FROM WS-TOTAL-AMOUNT
+               ELSE
+                   ADD PH-AMOUNT TO WS-TOTAL-AMOUNT
+               END-IF
+
+               MOVE PH-POLICY-ID      TO DL-POLICY-ID
+               MOVE PH-PAYMENT-DATE   TO DL-PAYMENT-DATE
+               MOVE PH-PAYMENT-METHOD TO DL-PAYMENT-METHOD
+               MOVE PH-AMOUNT         TO DL-AMOUNT
+               MOVE PH-CURRENCY-CODE  TO DL-CURRENCY-CODE
+               MOVE PH-PAYMENT-ID     TO DL-PAYMENT-ID
+
+               IF PH-TXN-IS-REVERSAL
+                   MOVE 'REVERSAL' TO DL-TYPE
+               ELSE
+                   MOVE 'PAYMENT' TO DL-TYPE
+               END-IF
+
+               MOVE PH-ACCOUNTING-PERIOD TO DL-PERIOD
+               MOVE PH-INSERT-TIMESTAMP  TO DL-POSTED
+
+               WRITE REPORT-LINE FROM DL-DETAIL-LINE
+           END-IF
+
+           PERFORM 2100-READ-HISTORY-FILE.
+
+       2100-READ-HISTORY-FILE.
+           READ PAYMENT-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       3000-END-PROCESS.
+           MOVE WS-READ-COUNT TO TL-TOTAL-READ
+           MOVE WS-MATCH-COUNT TO TL-TOTAL-MATCHED
+           MOVE WS-TOTAL-AMOUNT TO BL-TOTAL-AMOUNT
+
+           WRITE REPORT-LINE FROM HL-HEADING-LINE-2
+           WRITE REPORT-LINE FROM TL-TOTAL-LINE
+           WRITE REPORT-LINE FROM BL-BALANCE-LINE-1
+
+           MOVE 'I' TO LOG-LEVEL
+           MOVE 'INSPMHIST' TO LOG-MODULE
+           MOVE 'Payment history inquiry completed' TO LOG-MESSAGE
+           CALL 'INSPMLOG_EN' USING LOG-PARAMS
+
+           CLOSE PAYMENT-HISTORY-FILE
+           CLOSE REPORT-FILE.
+
+       END PROGRAM INSPMHIST.
