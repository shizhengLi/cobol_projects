@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Premium Payment Insert Subroutine
+      * Function: Persist a validated premium payment to the payment
+      *           history file for later inquiry/reporting.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSPMINS.
+       AUTHOR. DEMO.
+       DATE-WRITTEN. 2025-08-09.
+
+      * Modification History
+      * 2025-08-09 : Initial version. INSPMUPD_EN has always called
+      *              CALL 'INSPMINS' to post a payment but nothing in
+      *              this codebase implemented it; added it as a
+      *              LINE SEQUENTIAL history file so payments survive
+      *              past the run instead of only ever appearing on
+      *              that run's report.
+      * 2025-08-09 : Carry the payment's currency code through to
+      *              PAYMENT-HISTORY-FILE.
+      * 2025-08-09 : Carry the payment's transaction type (payment
+      *              vs. reversal) through to PAYMENT-HISTORY-FILE.
+      * 2025-08-09 : Corrected RECORD CONTAINS to match the record's
+      *              actual length (was never updated as fields were
+      *              added).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-HISTORY-FILE ASSIGN TO EXTERNAL PAYHISTORY
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-HISTORY-FILE
+           RECORD CONTAINS 88 CHARACTERS
+           DATA RECORD IS PAYMENT-HISTORY-RECORD.
+       01  PAYMENT-HISTORY-RECORD.
+           05  PH-POLICY-ID            PIC X(10).
+           05  PH-PAYMENT-DATE         PIC X(08).
+           05  PH-PAYMENT-METHOD       PIC X(02).
+           05  PH-AMOUNT               PIC 9(8)V99.
+           05  PH-PAYMENT-ID           PIC X(12).
+           05  PH-REFERENCE-NO         PIC X(16).
+           05  PH-CURRENCY-CODE        PIC X(03).
+           05  PH-TRANSACTION-TYPE     PIC X(02).
+               88  PH-TXN-IS-PAYMENT   VALUE '01'.
+               88  PH-TXN-IS-REVERSAL  VALUE '02'.
+           05  PH-ACCOUNTING-PERIOD    PIC X(06).
+           05  PH-INSERT-TIMESTAMP     PIC X(19).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HISTORY-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-FILE-OPENED              PIC X VALUE 'N'.
+           88  HISTORY-FILE-IS-OPEN    VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+              10 WS-CURRENT-YEAR       PIC 9(4).
+              10 WS-CURRENT-MONTH      PIC 9(2).
+              10 WS-CURRENT-DAY        PIC 9(2).
+           05 WS-CURRENT-TIME.
+              10 WS-CURRENT-HOUR       PIC 9(2).
+              10 WS-CURRENT-MINUTE     PIC 9(2).
+              10 WS-CURRENT-SECOND     PIC 9(2).
+              10 WS-CURRENT-MSEC       PIC 9(2).
+           05 WS-DIFF-FROM-GMT         PIC S9(4).
+
+       LINKAGE SECTION.
+       01  LS-PAYMENT-RECORD.
+           05  LS-POLICY-ID            PIC X(10).
+           05  LS-PAYMENT-DATE         PIC X(08).
+           05  LS-PAYMENT-METHOD       PIC X(02).
+           05  LS-AMOUNT               PIC 9(8)V99.
+           05  LS-PAYMENT-ID           PIC X(12).
+           05  LS-REFERENCE-NO         PIC X(16).
+           05  LS-CURRENCY-CODE        PIC X(03).
+           05  LS-TRANSACTION-TYPE     PIC X(02).
+       01  LS-ACCOUNTING-PERIOD        PIC X(06).
+       01  LS-SQLCODE                  PIC S9(9) COMP.
+
+       PROCEDURE DIVISION USING LS-PAYMENT-RECORD
+                                 LS-ACCOUNTING-PERIOD
+                                 LS-SQLCODE.
+       0000-MAIN-PROCESS.
+      * Open the history file once; it stays open for the life of
+      * this run unit since INSPMINS is called once per payment.
+           IF NOT HISTORY-FILE-IS-OPEN
+               OPEN EXTEND PAYMENT-HISTORY-FILE
+               IF WS-HISTORY-FILE-STATUS = '35'
+                   OPEN OUTPUT PAYMENT-HISTORY-FILE
+               END-IF
+               MOVE 'Y' TO WS-FILE-OPENED
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+
+           MOVE LS-POLICY-ID          TO PH-POLICY-ID
+           MOVE LS-PAYMENT-DATE       TO PH-PAYMENT-DATE
+           MOVE LS-PAYMENT-METHOD     TO PH-PAYMENT-METHOD
+           MOVE LS-AMOUNT             TO PH-AMOUNT
+           MOVE LS-PAYMENT-ID         TO PH-PAYMENT-ID
+           MOVE LS-REFERENCE-NO       TO PH-REFERENCE-NO
+           MOVE LS-CURRENCY-CODE      TO PH-CURRENCY-CODE
+           MOVE LS-TRANSACTION-TYPE   TO PH-TRANSACTION-TYPE
+           MOVE LS-ACCOUNTING-PERIOD  TO PH-ACCOUNTING-PERIOD
+
+           STRING WS-CURRENT-YEAR DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  ' '
+                  WS-CURRENT-HOUR DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-MINUTE DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-SECOND DELIMITED BY SIZE
+             INTO PH-INSERT-TIMESTAMP
+           END-STRING
+
+           WRITE PAYMENT-HISTORY-RECORD
+
+           IF WS-HISTORY-FILE-STATUS = '00'
+               MOVE 0 TO LS-SQLCODE
+           ELSE
+               MOVE 9 TO LS-SQLCODE
+           END-IF
+
+           GOBACK.
+       END PROGRAM INSPMINS.
