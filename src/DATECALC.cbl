@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Date Calculation Subroutine
+      * Function: Add/subtract days from a date, compute the
+      *           difference in days between two dates, or check that
+      *           a date is a valid calendar date. Shared by any
+      *           program that COPYs DATECALC.cpy.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECALC.
+       AUTHOR. DEMO.
+       DATE-WRITTEN. 2025-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BASE-DATE-NUM           PIC 9(8).
+       01  WS-TARGET-DATE-NUM         PIC 9(8).
+       01  WS-BASE-INTEGER            PIC S9(9) COMP.
+       01  WS-TARGET-INTEGER          PIC S9(9) COMP.
+       01  WS-RESULT-INTEGER          PIC S9(9) COMP.
+       01  WS-YYYY                    PIC 9(4).
+       01  WS-MM                      PIC 9(2).
+       01  WS-DD                      PIC 9(2).
+       01  WS-DATE-IS-VALID           PIC X VALUE 'Y'.
+           88  DATE-IS-VALID          VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY DATECALC.
+
+       PROCEDURE DIVISION USING DATE-CALC-PARAMS.
+       0000-MAIN-PROCESS.
+           MOVE '0' TO DC-RETURN-CODE
+
+           EVALUATE TRUE
+               WHEN DC-ADD-DAYS
+                   PERFORM 1000-VALIDATE-BASE-DATE
+                   IF DATE-IS-VALID
+                       PERFORM 2000-ADD-DAYS
+                   END-IF
+               WHEN DC-SUB-DAYS
+                   PERFORM 1000-VALIDATE-BASE-DATE
+                   IF DATE-IS-VALID
+                       PERFORM 2100-SUB-DAYS
+                   END-IF
+               WHEN DC-DIFF-DAYS
+                   PERFORM 1000-VALIDATE-BASE-DATE
+                   IF DATE-IS-VALID
+                       PERFORM 2200-VALIDATE-TARGET-DATE
+                   END-IF
+                   IF DATE-IS-VALID
+                       PERFORM 2300-DIFF-DAYS
+                   END-IF
+               WHEN DC-CHECK-DATE
+                   PERFORM 1000-VALIDATE-BASE-DATE
+               WHEN OTHER
+                   MOVE '9' TO DC-RETURN-CODE
+           END-EVALUATE
+
+           GOBACK.
+
+       1000-VALIDATE-BASE-DATE.
+           MOVE 'Y' TO WS-DATE-IS-VALID
+           MOVE DC-BASE-DATE(1:4) TO WS-YYYY
+           MOVE DC-BASE-DATE(5:2) TO WS-MM
+           MOVE DC-BASE-DATE(7:2) TO WS-DD
+
+           IF WS-MM < 1 OR WS-MM > 12
+               MOVE 'N' TO WS-DATE-IS-VALID
+           END-IF
+           IF WS-DD < 1 OR WS-DD > 31
+               MOVE 'N' TO WS-DATE-IS-VALID
+           END-IF
+
+           IF DATE-IS-VALID
+               MOVE DC-BASE-DATE TO WS-BASE-DATE-NUM
+               COMPUTE WS-BASE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-BASE-DATE-NUM)
+                   ON SIZE ERROR
+                       MOVE 'N' TO WS-DATE-IS-VALID
+               END-COMPUTE
+           END-IF
+
+           IF NOT DATE-IS-VALID
+               MOVE '9' TO DC-RETURN-CODE
+           END-IF.
+
+       2200-VALIDATE-TARGET-DATE.
+           MOVE 'Y' TO WS-DATE-IS-VALID
+           MOVE DC-TARGET-DATE TO WS-TARGET-DATE-NUM
+           COMPUTE WS-TARGET-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TARGET-DATE-NUM)
+               ON SIZE ERROR
+                   MOVE 'N' TO WS-DATE-IS-VALID
+           END-COMPUTE
+
+           IF NOT DATE-IS-VALID
+               MOVE '9' TO DC-RETURN-CODE
+           END-IF.
+
+       2000-ADD-DAYS.
+           COMPUTE WS-RESULT-INTEGER = WS-BASE-INTEGER + DC-DAYS
+           COMPUTE WS-TARGET-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-RESULT-INTEGER)
+           MOVE WS-TARGET-DATE-NUM TO DC-TARGET-DATE.
+
+       2100-SUB-DAYS.
+           COMPUTE WS-RESULT-INTEGER = WS-BASE-INTEGER - DC-DAYS
+           COMPUTE WS-TARGET-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-RESULT-INTEGER)
+           MOVE WS-TARGET-DATE-NUM TO DC-TARGET-DATE.
+
+       2300-DIFF-DAYS.
+      * DC-DAYS = DC-TARGET-DATE minus DC-BASE-DATE, in days.
+           COMPUTE DC-DAYS = WS-TARGET-INTEGER - WS-BASE-INTEGER.
+
+       END PROGRAM DATECALC.
