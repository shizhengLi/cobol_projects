@@ -6,7 +6,140 @@
        PROGRAM-ID. INSPMUPD.
        AUTHOR. DEMO.
        DATE-WRITTEN. 2025-07-15.
-      
+
+      * Modification History
+      * 2025-08-09 : Report LAPSED/CANCELLED/MATURED/INACTIVE as their
+      *              own results instead of collapsing every non-zero
+      *              SQLCODE into NO POLICY.
+      * 2025-08-09 : Validate PR-PAYMENT-DATE against the policy grace
+      *              period via CALL 'DATECALC' before inserting.
+      * 2025-08-09 : Copy every non-SUCCESS record to REJECT-FILE with
+      *              its reason code for correction and resubmission.
+      * 2025-08-09 : Added periodic checkpoint records and a
+      *              RESTART_FROM_CHECKPOINT option so an abended run
+      *              can resume without reprocessing applied records.
+      * 2025-08-09 : Widened LOG-MESSAGE to X(160) to match
+      *              INSPMLOG_EN's new LOGGER.cpy layout.
+      * 2025-08-09 : Added an amount control total and a read-vs-
+      *              processed balancing line to the report summary.
+      * 2025-08-09 : Added a PR-AMOUNT range edit (reject zero,
+      *              negative, or over-ceiling amounts as BAD AMOUNT)
+      *              before the insert. Ceiling is configurable via
+      *              PAYMENT_AMOUNT_CEILING.
+      * 2025-08-09 : An unrecognized PR-PAYMENT-METHOD now stops the
+      *              record as an error instead of posting it under
+      *              a literal UNKNOWN method. Added '04' WIRE and
+      *              '05' DIR DEBIT as recognized method codes.
+      * 2025-08-09 : Added a persisted payment-ID history file and
+      *              in-memory table so a resent PR-PAYMENT-ID (same
+      *              run or a prior one) is flagged DUPLICATE instead
+      *              of double-applying the payment.
+      * 2025-08-09 : Added header and trailer control records to
+      *              PAYMENT-FILE; 3000-END-PROCESS now checks the
+      *              trailer's record count against WS-READ-COUNT
+      *              and fails loudly on a missing header/trailer or
+      *              a truncated extract.
+      * 2025-08-09 : Accounting period can now be overridden via the
+      *              ACCOUNTING_PERIOD environment variable (YYYYMM)
+      *              instead of always defaulting to today's system
+      *              date, for late or catch-up runs.
+      * 2025-08-09 : Moved the PAYMENT-RECORD layout out to PAYMENTRC
+      *              copybook so INSPMINS and INSPMHIST can share the
+      *              exact same record shape instead of each hand-
+      *              coding their own copy of it.
+      * 2025-08-09 : Every payment that posts successfully now also
+      *              has agent commission computed and written to
+      *              COMMISSION-FILE via the new INSPMCOM subroutine.
+      * 2025-08-09 : 3000-END-PROCESS now raises an operational
+      *              alert (ALERT-FILE) when the run's error rate
+      *              crosses a configurable percentage of records
+      *              processed (ALERT_ERROR_RATE_PCT, default 25%).
+      * 2025-08-09 : Added CSV-FILE, a comma-delimited copy of every
+      *              detail line written alongside the fixed-width
+      *              REPORT-FILE, so finance can load a run straight
+      *              into a spreadsheet without reparsing columns.
+      * 2025-08-09 : Moved PAYMENT-FILE's header/trailer/detail
+      *              record views out to the PAYFILIN copybook and
+      *              replaced 2000-PROCESS-DATA's hardcoded byte
+      *              offsets with named DTL- fields from that same
+      *              copybook, so a new field is a copybook change
+      *              instead of six offsets to recompute by hand.
+      * 2025-08-09 : Added a currency-code field to the payment
+      *              record (PAYMENT-FILE, PAYMENT-RECORD, the
+      *              report, and CSV-FILE), defaulting to USD when
+      *              the upstream extract leaves it blank, for
+      *              foreign-currency premium payments.
+      * 2025-08-09 : Added a transaction-type code to the payment
+      *              record (payment vs. reversal). A reversal is
+      *              routed through the new 2205-PROCESS-REVERSAL
+      *              paragraph, which still posts to history but
+      *              credits WS-TOTAL-AMOUNT back instead of adding
+      *              to it and lets INSPMCOM negate the commission.
+      * 2025-08-09 : Added a per-payment-method count/amount summary
+      *              section to the report, written right after
+      *              TL-TOTAL-LINE.
+      * 2025-08-09 : 0000-MAIN-PROCESS now sets RETURN-CODE to 4 when
+      *              WS-ERROR-COUNT is non-zero (0 otherwise), so a
+      *              job scheduler can tell a clean run from one that
+      *              quietly logged errors without parsing the report.
+      * 2025-08-09 : 1060-SKIP-TO-RESTART-POINT now runs after (not
+      *              before) 1080-READ-HEADER-RECORD, so a restart no
+      *              longer mistakes the real header record for
+      *              payment detail #1.
+      * 2025-08-09 : 2165-RECORD-PAYMENT-ID now only runs once a
+      *              record has actually posted (SUCCESS or
+      *              REVERSED), so a record rejected for a bad
+      *              method/policy/date/amount can still be corrected
+      *              and resubmitted on a later run without being
+      *              flagged DUPLICATE against itself.
+      * 2025-08-09 : 2150-VALIDATE-PAYMENT-DATE no longer treats a
+      *              policy's grace period of exactly zero days as
+      *              "not specified" - WS-GRACE-DAYS is authoritative
+      *              any time the policy was found.
+      * 2025-08-09 : The reject-file check excluded only 'SUCCESS',
+      *              so a successfully-posted reversal was also
+      *              copied to REJECT-FILE. Now excludes 'REVERSED'
+      *              too.
+      * 2025-08-09 : WS-TOTAL-AMOUNT and the WS-METHOD-TOTALS amount
+      *              fields are now signed, and BL-TOTAL-AMOUNT/
+      *              SM-METHOD-AMOUNT carry a sign-control symbol, so
+      *              a run where reversals exceed payments shows the
+      *              true negative net instead of silently printing
+      *              its absolute value.
+      * 2025-08-09 : WS-EXPECTED-CONTROL-TOTAL (from the trailer) is
+      *              now actually compared, against a new
+      *              WS-CONTROL-TOTAL-ACCUM built the same way as
+      *              WS-READ-COUNT - every detail record regardless
+      *              of outcome - in 3050-VALIDATE-CONTROL-RECORDS.
+      * 2025-08-09 : Added 3055-CHECK-CURRENCY-CONSISTENCY, which logs
+      *              an error if a run's posted records carry more
+      *              than one PR-CURRENCY-CODE, since WS-TOTAL-AMOUNT
+      *              and the per-method totals add raw amounts with
+      *              no currency conversion and are meaningless once
+      *              currencies are mixed.
+      * 2025-08-09 : Moved the WS-CONTROL-TOTAL-ACCUM accumulation
+      *              from 2000-PROCESS-DATA into 2100-READ-PAYMENT-
+      *              FILE, right next to the WS-READ-COUNT increment
+      *              it has to match - 1060-SKIP-TO-RESTART-POINT
+      *              only calls 2100, not 2000, so the accumulator
+      *              was missing every skipped record's amount on a
+      *              restarted run and tripped the control-total
+      *              check on an otherwise clean restart.
+      * 2025-08-09 : 'FUTURE DATE' (11 characters) was truncating to
+      *              'FUTURE DAT' in WS-DATE-EDIT-RESULT (PIC X(10)),
+      *              mangling the reason code on the report and in
+      *              REJECT-FILE. Shortened to 'FUTURE DT'.
+      * 2025-08-09 : The amount edit tested PR-AMOUNT <= 0 to catch a
+      *              negative input amount, but PR-AMOUNT (PAYMENTRC
+      *              copybook) is unsigned, so a negative
+      *              DTL-AMOUNT-TEXT was already stored as its
+      *              absolute value by the time it got there and
+      *              always passed the test. DTL-AMOUNT-TEXT is now
+      *              COMPUTEd into a new signed WS-SIGNED-AMOUNT
+      *              first, which is what the <= 0 test checks; the
+      *              (now-positive) value is then moved into
+      *              PR-AMOUNT for everything downstream.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
@@ -17,27 +150,137 @@
            SELECT REPORT-FILE ASSIGN TO EXTERNAL REPFILE
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT REJECT-FILE ASSIGN TO EXTERNAL REJFILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO EXTERNAL CHKPTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT PAYMENT-ID-HISTORY-FILE ASSIGN TO EXTERNAL PAYIDHIST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PIDHIST-FILE-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO EXTERNAL ALERTFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ALERT-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO EXTERNAL CSVFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PAYMENT-FILE
-           RECORD CONTAINS 58 CHARACTERS
+           RECORD CONTAINS 63 CHARACTERS
            DATA RECORD IS PAYMENT-RECORD-IN.
-       01  PAYMENT-RECORD-IN         PIC X(58).
-       
+      * Header, trailer, and detail views over PAYMENT-FILE's record
+      * (replaces the old hardcoded-byte-offset slicing in
+      * 2000-PROCESS-DATA with named fields from a shared copybook).
+       COPY PAYFILIN.
+
        FD  REPORT-FILE
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD IS REPORT-LINE.
        01  REPORT-LINE               PIC X(132).
 
+       FD  REJECT-FILE
+           RECORD CONTAINS 73 CHARACTERS
+           DATA RECORD IS REJECT-RECORD-OUT.
+       01  REJECT-RECORD-OUT.
+          05 RJ-ORIGINAL-RECORD      PIC X(63).
+          05 RJ-REASON-CODE          PIC X(10).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+          05 CKPT-TIMESTAMP          PIC X(19).
+          05 CKPT-READ-COUNT         PIC 9(07).
+          05 CKPT-PROCESS-COUNT      PIC 9(07).
+          05 CKPT-ERROR-COUNT        PIC 9(07).
+          05 CKPT-REJECT-COUNT       PIC 9(07).
+
+       FD  PAYMENT-ID-HISTORY-FILE
+           RECORD CONTAINS 12 CHARACTERS
+           DATA RECORD IS PIDH-RECORD.
+       01  PIDH-RECORD                PIC X(12).
+
+       FD  ALERT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS ALERT-RECORD.
+       01  ALERT-RECORD               PIC X(100).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS CSV-RECORD.
+       01  CSV-RECORD                 PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS            PIC XX VALUE SPACES.
        01  WS-EOF-FLAG               PIC X VALUE 'N'.
           88 END-OF-FILE             VALUE 'Y'.
+       01  WS-METHOD-VALID-FLAG      PIC X VALUE 'Y'.
+          88 WS-METHOD-VALID         VALUE 'Y'.
+
+      * Duplicate payment-ID detection. The history file persists
+      * every PR-PAYMENT-ID seen across runs; it's loaded into this
+      * in-memory table at startup and searched (and appended to) as
+      * each record is processed, so a resent collection file can't
+      * double-apply a payment.
+      * Header/trailer control-record tracking
+       01  WS-HEADER-FOUND-FLAG      PIC X VALUE 'N'.
+          88 WS-HEADER-WAS-FOUND     VALUE 'Y'.
+       01  WS-TRAILER-FOUND-FLAG     PIC X VALUE 'N'.
+          88 WS-TRAILER-WAS-FOUND    VALUE 'Y'.
+       01  WS-EXPECTED-RECORD-COUNT  PIC 9(7) VALUE ZEROS.
+       01  WS-EXPECTED-CONTROL-TOTAL PIC 9(11)V99 VALUE ZEROS.
+      * Accumulates every detail record's raw amount as read, before
+      * any validation - the same "regardless of outcome" basis as
+      * WS-READ-COUNT - so it can be balanced against the trailer's
+      * own control total independently of the business totals below.
+       01  WS-CONTROL-TOTAL-ACCUM    PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-PIDHIST-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-DUPLICATE-FLAG         PIC X VALUE 'N'.
+          88 WS-DUPLICATE-FOUND      VALUE 'Y'.
+       01  WS-PAYMENT-ID-TABLE.
+          05 WS-PAYMENT-ID-COUNT     PIC 9(7) VALUE ZEROS.
+          05 WS-PAYMENT-ID-ENTRY     OCCURS 1 TO 50000 TIMES
+                                     DEPENDING ON WS-PAYMENT-ID-COUNT
+                                     INDEXED BY WS-PID-IDX
+                                     PIC X(12).
        01  WS-COUNTERS.
           05 WS-READ-COUNT           PIC 9(5) VALUE ZEROS.
           05 WS-PROCESS-COUNT        PIC 9(5) VALUE ZEROS.
+          05 WS-TOTAL-AMOUNT         PIC S9(11)V99 VALUE ZEROS.
           05 WS-ERROR-COUNT          PIC 9(5) VALUE ZEROS.
-       
+          05 WS-REJECT-COUNT         PIC 9(5) VALUE ZEROS.
+
+      * Per-method subtotals (count and net amount) for every payment
+      * that actually posts - a reversal subtracts back out of the
+      * same method's subtotal, same as it does for WS-TOTAL-AMOUNT.
+       01  WS-METHOD-TOTALS.
+          05 WS-BANK-COUNT           PIC 9(5) VALUE ZEROS.
+          05 WS-BANK-AMOUNT          PIC S9(11)V99 VALUE ZEROS.
+          05 WS-CREDIT-COUNT         PIC 9(5) VALUE ZEROS.
+          05 WS-CREDIT-AMOUNT        PIC S9(11)V99 VALUE ZEROS.
+          05 WS-CASH-COUNT           PIC 9(5) VALUE ZEROS.
+          05 WS-CASH-AMOUNT          PIC S9(11)V99 VALUE ZEROS.
+          05 WS-WIRE-COUNT           PIC 9(5) VALUE ZEROS.
+          05 WS-WIRE-AMOUNT          PIC S9(11)V99 VALUE ZEROS.
+          05 WS-DIRDEBIT-COUNT       PIC 9(5) VALUE ZEROS.
+          05 WS-DIRDEBIT-AMOUNT      PIC S9(11)V99 VALUE ZEROS.
+
+      * Currency carried by the first record that posts to the totals
+      * above. WS-TOTAL-AMOUNT and WS-METHOD-TOTALS add raw amounts
+      * with no currency conversion, so if a later posting record
+      * shows a different currency the totals are no longer a single
+      * meaningful number - flagged rather than stopping the run.
+       01  WS-TOTALS-CURRENCY-CODE    PIC X(03) VALUE SPACES.
+       01  WS-MIXED-CURRENCY-FLAG     PIC X VALUE 'N'.
+          88 WS-MIXED-CURRENCY-FOUND  VALUE 'Y'.
+
        01  WS-CURRENT-DATE-DATA.
           05 WS-CURRENT-DATE.
              10 WS-CURRENT-YEAR      PIC 9(4).
@@ -51,7 +294,55 @@
           05 WS-DIFF-FROM-GMT        PIC S9(4).
        
        01  WS-ACCOUNTING-PERIOD      PIC X(6).
-       
+       01  WS-ACCOUNTING-PERIOD-TEXT PIC X(6).
+
+       01  WS-GRACE-DAYS             PIC 9(3).
+       01  WS-TODAY-DATE             PIC X(8).
+       01  WS-DAYS-SINCE-PAYMENT     PIC S9(5).
+       01  WS-DATE-EDIT-RESULT       PIC X(10).
+       01  WS-FUTURE-TOLERANCE-DAYS  PIC 9(3) VALUE 3.
+       01  WS-DEFAULT-GRACE-DAYS     PIC 9(3) VALUE 30.
+       01  WS-FUTURE-TOLERANCE-TEXT  PIC X(10).
+       01  WS-DEFAULT-GRACE-TEXT     PIC X(10).
+
+      * Amount edit: reject anything <= 0 or over a configurable
+      * ceiling before it ever reaches INSPMINS.
+       01  WS-AMOUNT-CEILING         PIC 9(8)V99 VALUE 100000.00.
+       01  WS-AMOUNT-CEILING-TEXT    PIC X(15).
+
+      * PR-AMOUNT (PAYMENTRC copybook) is unsigned, so a negative
+      * DTL-AMOUNT-TEXT has to be range-checked through this signed
+      * intermediate before it's moved there - COMPUTEing a negative
+      * result directly into an unsigned field just stores its
+      * absolute value with no error raised.
+       01  WS-SIGNED-AMOUNT          PIC S9(8)V99.
+
+      * Operational alert: fires when the run's error rate crosses a
+      * configurable percentage of records processed, so a bad
+      * upstream file gets caught the night it happens instead of
+      * the next morning when someone opens the report by hand.
+       01  WS-ALERT-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-ALERT-THRESHOLD-PCT    PIC 9(3) VALUE 25.
+       01  WS-ALERT-THRESHOLD-TEXT   PIC X(10).
+       01  WS-ERROR-RATE-PCT         PIC 9(3) VALUE ZEROS.
+
+      * Comma-delimited copy of the detail report, for finance to
+      * load straight into a spreadsheet/BI tool without reparsing
+      * fixed-width columns.
+       01  WS-CSV-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-CSV-AMOUNT-TEXT        PIC Z(8)9.99.
+
+      * Checkpoint / restart control
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(7) VALUE 1000.
+       01  WS-CHECKPOINT-TEXT        PIC X(10).
+       01  WS-RESTART-FLAG           PIC X(1) VALUE 'N'.
+           88  WS-RESTART-REQUESTED  VALUE 'Y'.
+       01  WS-RESTART-TEXT           PIC X(10).
+       01  WS-RESTART-READ-COUNT     PIC 9(7) VALUE ZEROS.
+       01  WS-CKPT-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-CKPT-FOUND-FLAG        PIC X VALUE 'N'.
+           88  WS-CKPT-WAS-FOUND     VALUE 'Y'.
+
       * Report related fields
        01  HL-HEADING-LINE-1.
           05 FILLER                  PIC X(20) VALUE SPACES.
@@ -76,6 +367,8 @@
           05 FILLER                  PIC X(5) VALUE SPACES.
           05 FILLER                  PIC X(10) VALUE 'AMOUNT'.
           05 FILLER                  PIC X(5) VALUE SPACES.
+          05 FILLER                  PIC X(03) VALUE 'CCY'.
+          05 FILLER                  PIC X(5) VALUE SPACES.
           05 FILLER                  PIC X(12) VALUE 'PAYMENT ID'.
           05 FILLER                  PIC X(5) VALUE SPACES.
           05 FILLER                  PIC X(16) VALUE 'REFERENCE NO'.
@@ -91,6 +384,8 @@
           05 FILLER                  PIC X(5) VALUE SPACES.
           05 DL-AMOUNT               PIC ZZ,ZZZ,ZZ9.99.
           05 FILLER                  PIC X(5) VALUE SPACES.
+          05 DL-CURRENCY-CODE        PIC X(03).
+          05 FILLER                  PIC X(5) VALUE SPACES.
           05 DL-PAYMENT-ID           PIC X(12).
           05 FILLER                  PIC X(5) VALUE SPACES.
           05 DL-REFERENCE-NO         PIC X(16).
@@ -104,15 +399,39 @@
           05 FILLER                  PIC X(10) VALUE SPACES.
           05 FILLER                  PIC X(20) VALUE 'TOTAL ERRORS:'.
           05 TL-TOTAL-ERRORS         PIC ZZ,ZZ9.
-          
-      * Payment record structure
-       01 PAYMENT-RECORD.
-          05 PR-POLICY-ID            PIC X(10).
-          05 PR-PAYMENT-DATE         PIC X(8).
-          05 PR-PAYMENT-METHOD       PIC X(2).
-          05 PR-AMOUNT               PIC 9(8)V99.
-          05 PR-PAYMENT-ID           PIC X(12).
-          05 PR-REFERENCE-NO         PIC X(16).
+
+      * Per-payment-method subtotal section, written right after
+      * TL-TOTAL-LINE so collections can see same-day whether, say,
+      * cash is trending down without hand-tallying detail lines.
+       01  SM-METHOD-HEADING.
+          05 FILLER                  PIC X(20) VALUE SPACES.
+          05 FILLER                  PIC X(30) VALUE
+             'SUMMARY BY PAYMENT METHOD'.
+
+       01  SM-METHOD-LINE.
+          05 SM-METHOD-NAME          PIC X(12).
+          05 FILLER                  PIC X(3) VALUE SPACES.
+          05 FILLER                  PIC X(7) VALUE 'COUNT: '.
+          05 SM-METHOD-COUNT         PIC ZZ,ZZ9.
+          05 FILLER                  PIC X(5) VALUE SPACES.
+          05 FILLER                  PIC X(8) VALUE 'AMOUNT: '.
+          05 SM-METHOD-AMOUNT        PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  BL-BALANCE-LINE-1.
+          05 FILLER                  PIC X(20) VALUE SPACES.
+          05 FILLER                  PIC X(20) VALUE 'RECORDS READ:'.
+          05 BL-TOTAL-READ           PIC ZZ,ZZ9.
+          05 FILLER                  PIC X(10) VALUE SPACES.
+          05 FILLER             PIC X(18) VALUE 'RECORDS PROCESSED:'.
+          05 BL-TOTAL-PROCESSED      PIC ZZ,ZZ9.
+
+       01  BL-BALANCE-LINE-2.
+          05 FILLER                  PIC X(20) VALUE SPACES.
+          05 FILLER             PIC X(18) VALUE 'AMOUNT CTRL TOTAL:'.
+          05 BL-TOTAL-AMOUNT         PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+      * Payment record structure - shared with INSPMINS/INSPMHIST
+       COPY PAYMENTRC.
        
       * SQL Communication Area
        01  SQLCA.
@@ -157,7 +476,7 @@
              88 LOG-ERROR           VALUE 'E'.
              88 LOG-DEBUG           VALUE 'D'.
           05 LOG-MODULE             PIC X(8).
-          05 LOG-MESSAGE            PIC X(100).
+          05 LOG-MESSAGE            PIC X(160).
           05 LOG-RETURN-CODE        PIC X.
              88 LOG-SUCCESS         VALUE '0'.
              88 LOG-FAILURE         VALUE '9'.
@@ -167,6 +486,17 @@
            PERFORM 1000-INIT-PROCESS
            PERFORM 2000-PROCESS-DATA UNTIL END-OF-FILE
            PERFORM 3000-END-PROCESS
+
+      * Propagate a meaningful condition code to whatever invoked
+      * this job step - a scheduler watching only the job's return
+      * code (not the report) still needs to see a run that logged
+      * errors as something other than a clean zero.
+           IF WS-ERROR-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            GOBACK.
 
        1000-INIT-PROCESS.
@@ -175,21 +505,87 @@
            MOVE ZEROS TO WS-READ-COUNT
                          WS-PROCESS-COUNT
                          WS-ERROR-COUNT
+                         WS-REJECT-COUNT
+                         WS-TOTAL-AMOUNT
                          
       * Get current date and time
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
-           
-      * Set accounting period (current year/month)
+           MOVE WS-CURRENT-DATE TO WS-TODAY-DATE
+
+      * Optional overrides for payment-date edit tolerances
+           ACCEPT WS-FUTURE-TOLERANCE-TEXT FROM ENVIRONMENT
+               "PAYDATE_FUTURE_DAYS"
+           IF WS-FUTURE-TOLERANCE-TEXT IS NUMERIC AND
+              WS-FUTURE-TOLERANCE-TEXT NOT = SPACES
+               MOVE WS-FUTURE-TOLERANCE-TEXT TO WS-FUTURE-TOLERANCE-DAYS
+           END-IF
+           ACCEPT WS-DEFAULT-GRACE-TEXT FROM ENVIRONMENT
+               "PAYDATE_DEFAULT_GRACE_DAYS"
+           IF WS-DEFAULT-GRACE-TEXT IS NUMERIC AND
+              WS-DEFAULT-GRACE-TEXT NOT = SPACES
+               MOVE WS-DEFAULT-GRACE-TEXT TO WS-DEFAULT-GRACE-DAYS
+           END-IF
+           ACCEPT WS-AMOUNT-CEILING-TEXT FROM ENVIRONMENT
+               "PAYMENT_AMOUNT_CEILING"
+           IF WS-AMOUNT-CEILING-TEXT IS NUMERIC AND
+              WS-AMOUNT-CEILING-TEXT NOT = SPACES
+               MOVE WS-AMOUNT-CEILING-TEXT TO WS-AMOUNT-CEILING
+           END-IF
+           ACCEPT WS-ALERT-THRESHOLD-TEXT FROM ENVIRONMENT
+               "ALERT_ERROR_RATE_PCT"
+           IF WS-ALERT-THRESHOLD-TEXT IS NUMERIC AND
+              WS-ALERT-THRESHOLD-TEXT NOT = SPACES
+               MOVE WS-ALERT-THRESHOLD-TEXT TO WS-ALERT-THRESHOLD-PCT
+           END-IF
+
+      * Set accounting period (current year/month), unless an
+      * operator override is supplied for a late or catch-up run
+      * that needs to book against a different period.
            STRING WS-CURRENT-YEAR
                   WS-CURRENT-MONTH
              DELIMITED BY SIZE
              INTO WS-ACCOUNTING-PERIOD
            END-STRING
-           
+
+           ACCEPT WS-ACCOUNTING-PERIOD-TEXT FROM ENVIRONMENT
+               "ACCOUNTING_PERIOD"
+           IF WS-ACCOUNTING-PERIOD-TEXT IS NUMERIC AND
+              WS-ACCOUNTING-PERIOD-TEXT NOT = SPACES
+               MOVE WS-ACCOUNTING-PERIOD-TEXT TO WS-ACCOUNTING-PERIOD
+           END-IF
+
+      * Optional checkpoint/restart controls
+           ACCEPT WS-CHECKPOINT-TEXT FROM ENVIRONMENT
+               "CHECKPOINT_INTERVAL"
+           IF WS-CHECKPOINT-TEXT IS NUMERIC AND
+              WS-CHECKPOINT-TEXT NOT = SPACES
+               MOVE WS-CHECKPOINT-TEXT TO WS-CHECKPOINT-INTERVAL
+           END-IF
+           ACCEPT WS-RESTART-TEXT FROM ENVIRONMENT
+               "RESTART_FROM_CHECKPOINT"
+           IF WS-RESTART-TEXT = 'Y' OR WS-RESTART-TEXT = 'y'
+               MOVE 'Y' TO WS-RESTART-FLAG
+           END-IF
+
       * Open files
            OPEN INPUT PAYMENT-FILE
            OPEN OUTPUT REPORT-FILE
-           
+           OPEN OUTPUT REJECT-FILE
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-FILE-STATUS = '35'
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           OPEN OUTPUT CSV-FILE
+           STRING 'POLICY ID,PAY DATE,PAY METHOD,AMOUNT,CURRENCY,'
+                    DELIMITED BY SIZE
+                  'PAYMENT ID,REFERENCE NO,RESULT'
+                    DELIMITED BY SIZE
+             INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD
+           PERFORM 1040-OPEN-CHECKPOINT-FILE
+           PERFORM 1070-OPEN-PAYMENT-ID-HISTORY
+
       * Write report header
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
            STRING WS-CURRENT-YEAR DELIMITED BY SIZE
@@ -219,46 +615,235 @@
            MOVE 'Premium payment processing started' TO LOG-MESSAGE
            CALL 'INSPMLOG_EN' USING LOG-PARAMS
            
-      * Read first record
-           PERFORM 2100-READ-PAYMENT-FILE.
-           
+      * Read and validate the header record first, then (on a
+      * restart) skip past the detail records the prior run already
+      * applied, then prime the main loop with the first payment
+      * detail record still to be processed. The header must be read
+      * and validated before any skip/priming read, or the skip loop
+      * in 1060-SKIP-TO-RESTART-POINT consumes the header record as
+      * if it were payment detail #1.
+           PERFORM 1080-READ-HEADER-RECORD
+           IF NOT END-OF-FILE
+               IF WS-RESTART-REQUESTED
+                   PERFORM 1060-SKIP-TO-RESTART-POINT
+               END-IF
+               IF NOT END-OF-FILE
+                   PERFORM 2100-READ-PAYMENT-FILE
+               END-IF
+           END-IF.
+
+       1040-OPEN-CHECKPOINT-FILE.
+      * A restart reads the prior checkpoint file to find how far the
+      * last run got, then keeps appending to it; a fresh run starts
+      * a new one.
+           IF WS-RESTART-REQUESTED
+               PERFORM 1050-FIND-LAST-CHECKPOINT
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CKPT-FILE-STATUS = '35'
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       1050-FIND-LAST-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-FOUND-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               PERFORM 1055-READ-CHECKPOINT-RECORD
+               PERFORM UNTIL WS-CKPT-FILE-STATUS NOT = '00'
+                   MOVE CKPT-READ-COUNT TO WS-RESTART-READ-COUNT
+                   MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+                   PERFORM 1055-READ-CHECKPOINT-RECORD
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       1055-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE.
+
+       1060-SKIP-TO-RESTART-POINT.
+      * Re-read (and discard) payment records already applied on the
+      * prior run, up to the last checkpoint, so the restart resumes
+      * where the abended run left off instead of reprocessing or
+      * skipping the whole file.
+           IF WS-CKPT-WAS-FOUND
+               PERFORM 2100-READ-PAYMENT-FILE
+                   UNTIL END-OF-FILE
+                   OR WS-READ-COUNT >= WS-RESTART-READ-COUNT
+           END-IF.
+
+       1070-OPEN-PAYMENT-ID-HISTORY.
+      * Load every payment ID seen on a prior run into the in-memory
+      * table, then reopen the history file for appending so this
+      * run's IDs are recorded for the next one.
+           OPEN INPUT PAYMENT-ID-HISTORY-FILE
+           IF WS-PIDHIST-FILE-STATUS = '00'
+               PERFORM 1075-READ-PAYMENT-ID-HISTORY
+               PERFORM UNTIL WS-PIDHIST-FILE-STATUS NOT = '00'
+                   OR WS-PAYMENT-ID-COUNT >= 50000
+                   ADD 1 TO WS-PAYMENT-ID-COUNT
+                   MOVE PIDH-RECORD
+                     TO WS-PAYMENT-ID-ENTRY(WS-PAYMENT-ID-COUNT)
+                   PERFORM 1075-READ-PAYMENT-ID-HISTORY
+               END-PERFORM
+           END-IF
+           CLOSE PAYMENT-ID-HISTORY-FILE
+
+           OPEN EXTEND PAYMENT-ID-HISTORY-FILE
+           IF WS-PIDHIST-FILE-STATUS = '35'
+               OPEN OUTPUT PAYMENT-ID-HISTORY-FILE
+           END-IF.
+
+       1075-READ-PAYMENT-ID-HISTORY.
+           READ PAYMENT-ID-HISTORY-FILE.
+
+       1080-READ-HEADER-RECORD.
+      * The first physical record on PAYMENT-FILE must be a header
+      * (HDR-MARKER = 'HDR'). If it isn't, there is no reliable
+      * record count to reconcile against, so 3000-END-PROCESS flags
+      * it rather than treating a stray record as a payment detail.
+           READ PAYMENT-FILE INTO PAYMENT-RECORD-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   IF HDR-MARKER = 'HDR'
+                       MOVE 'Y' TO WS-HEADER-FOUND-FLAG
+                   END-IF
+           END-READ.
+
        2000-PROCESS-DATA.
       * Process each payment record
            ADD 1 TO WS-PROCESS-COUNT
            
-      * Parse payment record
-           MOVE PAYMENT-RECORD-IN(1:10) TO PR-POLICY-ID
-           MOVE PAYMENT-RECORD-IN(11:8) TO PR-PAYMENT-DATE
-           MOVE PAYMENT-RECORD-IN(19:2) TO PR-PAYMENT-METHOD
-           
-      * Note: Assume amount is 10 bytes, format 9(8)V99
-           COMPUTE PR-AMOUNT = FUNCTION NUMVAL(PAYMENT-RECORD-IN(21:10))
-           
-           MOVE PAYMENT-RECORD-IN(31:12) TO PR-PAYMENT-ID
-           MOVE PAYMENT-RECORD-IN(43:16) TO PR-REFERENCE-NO
-           
-      * Verify policy exists (call subroutine)
-           CALL 'INSPOLVD' USING PR-POLICY-ID SQLCODE
-           
-           IF SQLCODE = 0
-      * Policy exists, insert payment record
-               MOVE SPACES TO DL-RESULT
-               PERFORM 2200-INSERT-PAYMENT
-               IF SQLCODE = 0
-                   MOVE 'SUCCESS' TO DL-RESULT
-               ELSE
-                   MOVE 'FAILED' TO DL-RESULT
-                   ADD 1 TO WS-ERROR-COUNT
-               END-IF
+      * Parse payment record via the DTL-RECORD view (PAYFILIN
+      * copybook) instead of hardcoded byte offsets - adding a field
+      * to the layout is now a copybook change, not a renumbering
+      * exercise across every MOVE/COMPUTE in this paragraph.
+           MOVE DTL-POLICY-ID      TO PR-POLICY-ID
+           MOVE DTL-PAYMENT-DATE   TO PR-PAYMENT-DATE
+           MOVE DTL-PAYMENT-METHOD TO PR-PAYMENT-METHOD
+           COMPUTE WS-SIGNED-AMOUNT = FUNCTION NUMVAL(DTL-AMOUNT-TEXT)
+           MOVE WS-SIGNED-AMOUNT   TO PR-AMOUNT
+           MOVE DTL-PAYMENT-ID     TO PR-PAYMENT-ID
+           MOVE DTL-REFERENCE-NO   TO PR-REFERENCE-NO
+
+      * Currency code defaults to the home currency when the
+      * upstream extract leaves it blank, so existing single-
+      * currency collection files keep working unchanged.
+           IF DTL-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO PR-CURRENCY-CODE
            ELSE
-      * Policy doesn't exist, record error
-               MOVE 'NO POLICY' TO DL-RESULT
+               MOVE DTL-CURRENCY-CODE TO PR-CURRENCY-CODE
+           END-IF
+
+      * Transaction type defaults to a forward payment when the
+      * upstream extract leaves it blank, so existing collection
+      * files with no reversal support keep working unchanged.
+           IF DTL-TRANSACTION-TYPE = SPACES
+               MOVE '01' TO PR-TRANSACTION-TYPE
+           ELSE
+               MOVE DTL-TRANSACTION-TYPE TO PR-TRANSACTION-TYPE
+           END-IF
+
+      * Decode payment method up front - an unrecognized code stops
+      * the record here rather than posting under a literal
+      * "UNKNOWN" method on the database.
+           MOVE 'Y' TO WS-METHOD-VALID-FLAG
+           EVALUATE PR-PAYMENT-METHOD
+               WHEN '01'
+                   MOVE 'BANK' TO DL-PAYMENT-METHOD
+               WHEN '02'
+                   MOVE 'CREDIT' TO DL-PAYMENT-METHOD
+               WHEN '03'
+                   MOVE 'CASH' TO DL-PAYMENT-METHOD
+               WHEN '04'
+                   MOVE 'WIRE' TO DL-PAYMENT-METHOD
+               WHEN '05'
+                   MOVE 'DIR DEBIT' TO DL-PAYMENT-METHOD
+               WHEN OTHER
+                   MOVE PR-PAYMENT-METHOD TO DL-PAYMENT-METHOD
+                   MOVE 'N' TO WS-METHOD-VALID-FLAG
+           END-EVALUATE
+
+           IF NOT WS-METHOD-VALID
+               STRING 'BAD MTHD' PR-PAYMENT-METHOD DELIMITED BY SIZE
+                 INTO DL-RESULT
+               END-STRING
                ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               PERFORM 2160-CHECK-DUPLICATE-PAYMENT-ID
+               IF WS-DUPLICATE-FOUND
+                   MOVE 'DUPLICATE' TO DL-RESULT
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+      * Verify policy exists (call subroutine)
+                   CALL 'INSPOLVD' USING PR-POLICY-ID SQLCODE
+                       WS-GRACE-DAYS
+
+                   EVALUATE SQLCODE
+                       WHEN 0
+      * Policy exists and is active - edit the payment date before
+      * inserting the record
+                           MOVE SPACES TO DL-RESULT
+                           PERFORM 2150-VALIDATE-PAYMENT-DATE
+                           IF WS-DATE-EDIT-RESULT NOT = SPACES
+                               MOVE WS-DATE-EDIT-RESULT TO DL-RESULT
+                               ADD 1 TO WS-ERROR-COUNT
+                           ELSE
+                               IF WS-SIGNED-AMOUNT <= 0 OR
+                                  PR-AMOUNT > WS-AMOUNT-CEILING
+                                   MOVE 'BAD AMOUNT' TO DL-RESULT
+                                   ADD 1 TO WS-ERROR-COUNT
+                               ELSE
+                                   IF PR-TXN-IS-REVERSAL
+                                       PERFORM 2205-PROCESS-REVERSAL
+                                   ELSE
+                                       PERFORM 2200-INSERT-PAYMENT
+                                       IF SQLCODE = 0
+                                           MOVE 'SUCCESS' TO DL-RESULT
+                                           ADD PR-AMOUNT TO
+                                               WS-TOTAL-AMOUNT
+                                           PERFORM 2220-METHOD-TOTALS
+                                           PERFORM 2210-CALC-COMMISSION
+                                       ELSE
+                                           MOVE 'FAILED' TO DL-RESULT
+                                           ADD 1 TO WS-ERROR-COUNT
+                                       END-IF
+                                   END-IF
+                               END-IF
+                           END-IF
+                       WHEN 100
+                           MOVE 'NO POLICY' TO DL-RESULT
+                           ADD 1 TO WS-ERROR-COUNT
+                       WHEN 101
+                           MOVE 'LAPSED' TO DL-RESULT
+                           ADD 1 TO WS-ERROR-COUNT
+                       WHEN 102
+                           MOVE 'CANCELLED' TO DL-RESULT
+                           ADD 1 TO WS-ERROR-COUNT
+                       WHEN 103
+                           MOVE 'MATURED' TO DL-RESULT
+                           ADD 1 TO WS-ERROR-COUNT
+                       WHEN OTHER
+                           MOVE 'INACTIVE' TO DL-RESULT
+                           ADD 1 TO WS-ERROR-COUNT
+                   END-EVALUATE
+               END-IF
            END-IF
-           
+
+      * Only a payment ID that actually posted (forward or reversal)
+      * is marked "seen" for duplicate detection - a record rejected
+      * for a bad method/policy/date/amount, or a failed insert, must
+      * still be usable if the same payment ID is corrected and
+      * resubmitted on a later run.
+           IF DL-RESULT = 'SUCCESS' OR DL-RESULT = 'REVERSED'
+               PERFORM 2165-RECORD-PAYMENT-ID
+           END-IF
+
       * Format report line data
            MOVE PR-POLICY-ID TO DL-POLICY-ID
-           
+
       * Format date (YYYYMMDD => YYYY-MM-DD)
            STRING PR-PAYMENT-DATE(1:4) DELIMITED BY SIZE
                   '-'
@@ -267,53 +852,438 @@
                   PR-PAYMENT-DATE(7:2) DELIMITED BY SIZE
              INTO DL-PAYMENT-DATE
            END-STRING
-           
-      * Format payment method code
-           EVALUATE PR-PAYMENT-METHOD
-               WHEN '01'
-                   MOVE 'BANK' TO DL-PAYMENT-METHOD
-               WHEN '02'
-                   MOVE 'CREDIT' TO DL-PAYMENT-METHOD
-               WHEN '03'
-                   MOVE 'CASH' TO DL-PAYMENT-METHOD
-               WHEN OTHER
-                   MOVE 'UNKNOWN' TO DL-PAYMENT-METHOD
-           END-EVALUATE
-           
+
            MOVE PR-AMOUNT TO DL-AMOUNT
+           MOVE PR-CURRENCY-CODE TO DL-CURRENCY-CODE
            MOVE PR-PAYMENT-ID TO DL-PAYMENT-ID
            MOVE PR-REFERENCE-NO TO DL-REFERENCE-NO
            
       * Write report detail line
            WRITE REPORT-LINE FROM DL-DETAIL-LINE
-           
+
+      * Same detail, comma-delimited, for finance/BI consumption
+           PERFORM 2170-WRITE-CSV-RECORD
+
+      * Any record that didn't post successfully is copied verbatim
+      * to the reject/suspense file, with its reason code, so it can
+      * be corrected and resubmitted on the next run. A reversal
+      * posts to history the same as a forward payment, so REVERSED
+      * is a success outcome too and doesn't belong in the suspense
+      * file.
+           IF DL-RESULT NOT = 'SUCCESS' AND DL-RESULT NOT = 'REVERSED'
+               PERFORM 2180-WRITE-REJECT-RECORD
+           END-IF
+
+      * Drop a checkpoint record every N records so an abended run
+      * can restart past whatever it already applied.
+           IF FUNCTION MOD(WS-PROCESS-COUNT, WS-CHECKPOINT-INTERVAL)
+              = 0
+               PERFORM 2190-WRITE-CHECKPOINT
+           END-IF
+
       * Read next record
            PERFORM 2100-READ-PAYMENT-FILE.
            
+       2160-CHECK-DUPLICATE-PAYMENT-ID.
+           MOVE 'N' TO WS-DUPLICATE-FLAG
+           IF WS-PAYMENT-ID-COUNT > 0
+               SET WS-PID-IDX TO 1
+               SEARCH WS-PAYMENT-ID-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-PAYMENT-ID-ENTRY(WS-PID-IDX) = PR-PAYMENT-ID
+                       MOVE 'Y' TO WS-DUPLICATE-FLAG
+               END-SEARCH
+           END-IF.
+
+       2165-RECORD-PAYMENT-ID.
+      * Add this run's payment ID to the table (so a later record in
+      * the same file is also caught) and persist it to the history
+      * file for the next run. Once the table is full, new IDs stop
+      * being recorded but processing continues rather than abending.
+           IF WS-PAYMENT-ID-COUNT < 50000
+               ADD 1 TO WS-PAYMENT-ID-COUNT
+               MOVE PR-PAYMENT-ID
+                 TO WS-PAYMENT-ID-ENTRY(WS-PAYMENT-ID-COUNT)
+           END-IF
+           MOVE PR-PAYMENT-ID TO PIDH-RECORD
+           WRITE PIDH-RECORD.
+
+       2170-WRITE-CSV-RECORD.
+           MOVE PR-AMOUNT TO WS-CSV-AMOUNT-TEXT
+           STRING FUNCTION TRIM(DL-POLICY-ID)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-PAYMENT-DATE) DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-PAYMENT-METHOD) DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT-TEXT) DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-CURRENCY-CODE) DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-PAYMENT-ID)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-REFERENCE-NO) DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(DL-RESULT)      DELIMITED BY SIZE
+             INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+
+       2180-WRITE-REJECT-RECORD.
+           MOVE PAYMENT-RECORD-IN TO RJ-ORIGINAL-RECORD
+           MOVE DL-RESULT TO RJ-REASON-CODE
+           WRITE REJECT-RECORD-OUT
+           ADD 1 TO WS-REJECT-COUNT.
+
+       2190-WRITE-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           STRING WS-CURRENT-YEAR DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  ' '
+                  WS-CURRENT-HOUR DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-MINUTE DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-SECOND DELIMITED BY SIZE
+             INTO CKPT-TIMESTAMP
+           END-STRING
+           MOVE WS-READ-COUNT    TO CKPT-READ-COUNT
+           MOVE WS-PROCESS-COUNT TO CKPT-PROCESS-COUNT
+           MOVE WS-ERROR-COUNT   TO CKPT-ERROR-COUNT
+           MOVE WS-REJECT-COUNT  TO CKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD.
+
        2100-READ-PAYMENT-FILE.
-      * Read payment file record
+      * Read payment file record. A trailer record (TRL-MARKER =
+      * 'TRL') ends the detail stream the same as physical end of
+      * file, but also carries the record count to reconcile against
+      * WS-READ-COUNT in 3000-END-PROCESS.
            READ PAYMENT-FILE INTO PAYMENT-RECORD-IN
                AT END
                    MOVE 'Y' TO WS-EOF-FLAG
                NOT AT END
-                   ADD 1 TO WS-READ-COUNT
+                   IF TRL-MARKER = 'TRL'
+                       MOVE 'Y' TO WS-TRAILER-FOUND-FLAG
+                       MOVE TRL-RECORD-COUNT
+                         TO WS-EXPECTED-RECORD-COUNT
+                       MOVE TRL-CONTROL-TOTAL
+                         TO WS-EXPECTED-CONTROL-TOTAL
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   ELSE
+                       ADD 1 TO WS-READ-COUNT
+                       ADD FUNCTION NUMVAL(DTL-AMOUNT-TEXT)
+                         TO WS-CONTROL-TOTAL-ACCUM
+                   END-IF
            END-READ.
            
+       2150-VALIDATE-PAYMENT-DATE.
+      * Reject payments whose date isn't a real calendar date, is
+      * implausibly in the future, or is further in the past than the
+      * policy's grace period allows.
+           MOVE SPACES TO WS-DATE-EDIT-RESULT
+
+           MOVE 'C' TO DC-FUNCTION-CODE
+           MOVE PR-PAYMENT-DATE TO DC-BASE-DATE
+           CALL 'DATECALC' USING DATE-CALC-PARAMS
+
+           IF DC-ERROR
+               MOVE 'BAD DATE' TO WS-DATE-EDIT-RESULT
+           ELSE
+               MOVE 'D' TO DC-FUNCTION-CODE
+               MOVE PR-PAYMENT-DATE TO DC-BASE-DATE
+               MOVE WS-TODAY-DATE TO DC-TARGET-DATE
+               CALL 'DATECALC' USING DATE-CALC-PARAMS
+
+               IF DC-ERROR
+                   MOVE 'BAD DATE' TO WS-DATE-EDIT-RESULT
+               ELSE
+                   MOVE DC-DAYS TO WS-DAYS-SINCE-PAYMENT
+                   IF WS-DAYS-SINCE-PAYMENT < 0 AND
+                      (0 - WS-DAYS-SINCE-PAYMENT) >
+                       WS-FUTURE-TOLERANCE-DAYS
+                       MOVE 'FUTURE DT' TO WS-DATE-EDIT-RESULT
+                   ELSE
+      * WS-GRACE-DAYS comes straight from INSPOLVD's lookup of the
+      * policy this payment belongs to, and 2150 is only reached
+      * once that lookup has found the policy (SQLCODE = 0) - so it
+      * is always the authoritative grace period, including a
+      * policy explicitly configured with zero grace days. It is
+      * never a stand-in for "not specified"; that would silently
+      * substitute the installation-wide default for a policy that
+      * requires payment by the due date with no grace at all.
+                       IF WS-DAYS-SINCE-PAYMENT > WS-GRACE-DAYS
+                           MOVE 'PAST GRACE' TO WS-DATE-EDIT-RESULT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        2200-INSERT-PAYMENT.
       * Call subroutine to insert payment record to database
            CALL 'INSPMINS' USING PAYMENT-RECORD
                                   WS-ACCOUNTING-PERIOD
                                   SQLCODE.
-                                  
+
+       2205-PROCESS-REVERSAL.
+      * A reversal is posted to history the same way as a forward
+      * payment (bounced check, cancelled-policy refund, duplicate
+      * collection caught after the fact) but credits back instead
+      * of adding to the run's collected total, and the commission
+      * step negates the agent's commission on the original payment
+      * rather than paying it again.
+           PERFORM 2200-INSERT-PAYMENT
+           IF SQLCODE = 0
+               MOVE 'REVERSED' TO DL-RESULT
+               SUBTRACT PR-AMOUNT FROM WS-TOTAL-AMOUNT
+               PERFORM 2220-METHOD-TOTALS
+               PERFORM 2210-CALC-COMMISSION
+           ELSE
+               MOVE 'FAILED' TO DL-RESULT
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       2210-CALC-COMMISSION.
+      * Agent commission on collected premium - computed and
+      * written to COMMISSION-FILE only for payments that actually
+      * posted, for the commission-payable run to pick up.
+           CALL 'INSPMCOM' USING PAYMENT-RECORD
+                                  WS-ACCOUNTING-PERIOD
+                                  SQLCODE
+           IF SQLCODE NOT = 0
+               MOVE 'W' TO LOG-LEVEL
+               MOVE 'INSPMUPD' TO LOG-MODULE
+               MOVE 'Commission calculation failed for payment'
+                 TO LOG-MESSAGE
+               CALL 'INSPMLOG_EN' USING LOG-PARAMS
+           END-IF.
+
+       2220-METHOD-TOTALS.
+      * Per-method count/amount, net of reversals - PR-AMOUNT was
+      * already added to (payment) or subtracted from (reversal)
+      * WS-TOTAL-AMOUNT by the caller, so mirror the same sign here.
+
+      * WS-TOTAL-AMOUNT and the per-method totals below add raw
+      * amounts with no currency conversion. Remember the currency of
+      * the first posting record, and flag if a later one differs, so
+      * 3050-VALIDATE-CONTROL-RECORDS can warn that the totals mix
+      * currencies instead of silently reporting a meaningless number.
+           IF WS-TOTALS-CURRENCY-CODE = SPACES
+               MOVE PR-CURRENCY-CODE TO WS-TOTALS-CURRENCY-CODE
+           ELSE
+               IF PR-CURRENCY-CODE NOT = WS-TOTALS-CURRENCY-CODE
+                   MOVE 'Y' TO WS-MIXED-CURRENCY-FLAG
+               END-IF
+           END-IF
+
+           EVALUATE PR-PAYMENT-METHOD
+               WHEN '01'
+                   ADD 1 TO WS-BANK-COUNT
+                   IF PR-TXN-IS-REVERSAL
+                       SUBTRACT PR-AMOUNT FROM WS-BANK-AMOUNT
+                   ELSE
+                       ADD PR-AMOUNT TO WS-BANK-AMOUNT
+                   END-IF
+               WHEN '02'
+                   ADD 1 TO WS-CREDIT-COUNT
+                   IF PR-TXN-IS-REVERSAL
+                       SUBTRACT PR-AMOUNT FROM WS-CREDIT-AMOUNT
+                   ELSE
+                       ADD PR-AMOUNT TO WS-CREDIT-AMOUNT
+                   END-IF
+               WHEN '03'
+                   ADD 1 TO WS-CASH-COUNT
+                   IF PR-TXN-IS-REVERSAL
+                       SUBTRACT PR-AMOUNT FROM WS-CASH-AMOUNT
+                   ELSE
+                       ADD PR-AMOUNT TO WS-CASH-AMOUNT
+                   END-IF
+               WHEN '04'
+                   ADD 1 TO WS-WIRE-COUNT
+                   IF PR-TXN-IS-REVERSAL
+                       SUBTRACT PR-AMOUNT FROM WS-WIRE-AMOUNT
+                   ELSE
+                       ADD PR-AMOUNT TO WS-WIRE-AMOUNT
+                   END-IF
+               WHEN '05'
+                   ADD 1 TO WS-DIRDEBIT-COUNT
+                   IF PR-TXN-IS-REVERSAL
+                       SUBTRACT PR-AMOUNT FROM WS-DIRDEBIT-AMOUNT
+                   ELSE
+                       ADD PR-AMOUNT TO WS-DIRDEBIT-AMOUNT
+                   END-IF
+           END-EVALUATE.
+
+       3050-VALIDATE-CONTROL-RECORDS.
+      * Confirms the header and trailer control records were present
+      * and that the trailer's stated record count matches what was
+      * actually read - catches a collection file truncated mid-
+      * transfer before it gets reported as a clean run.
+           IF NOT WS-HEADER-WAS-FOUND
+               MOVE 'E' TO LOG-LEVEL
+               MOVE 'INSPMUPD' TO LOG-MODULE
+               MOVE 'PAYMENT-FILE is missing its header record'
+                 TO LOG-MESSAGE
+               CALL 'INSPMLOG_EN' USING LOG-PARAMS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+
+           IF NOT WS-TRAILER-WAS-FOUND
+               MOVE 'E' TO LOG-LEVEL
+               MOVE 'INSPMUPD' TO LOG-MODULE
+               MOVE 'PAYMENT-FILE is missing its trailer record'
+                 TO LOG-MESSAGE
+               CALL 'INSPMLOG_EN' USING LOG-PARAMS
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF WS-EXPECTED-RECORD-COUNT NOT = WS-READ-COUNT
+                   MOVE 'E' TO LOG-LEVEL
+                   MOVE 'INSPMUPD' TO LOG-MODULE
+                   STRING 'Trailer record count '
+                            DELIMITED BY SIZE
+                          WS-EXPECTED-RECORD-COUNT
+                            DELIMITED BY SIZE
+                          ' does not match records read '
+                            DELIMITED BY SIZE
+                          WS-READ-COUNT DELIMITED BY SIZE
+                     INTO LOG-MESSAGE
+                   END-STRING
+                   CALL 'INSPMLOG_EN' USING LOG-PARAMS
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+
+               IF WS-EXPECTED-CONTROL-TOTAL NOT = WS-CONTROL-TOTAL-ACCUM
+                   MOVE 'E' TO LOG-LEVEL
+                   MOVE 'INSPMUPD' TO LOG-MODULE
+                   STRING 'Trailer control total '
+                            DELIMITED BY SIZE
+                          WS-EXPECTED-CONTROL-TOTAL
+                            DELIMITED BY SIZE
+                          ' does not match amount total read '
+                            DELIMITED BY SIZE
+                          WS-CONTROL-TOTAL-ACCUM DELIMITED BY SIZE
+                     INTO LOG-MESSAGE
+                   END-STRING
+                   CALL 'INSPMLOG_EN' USING LOG-PARAMS
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF.
+
+       3055-CHECK-CURRENCY-CONSISTENCY.
+      * WS-TOTAL-AMOUNT and the per-method summary add raw amounts
+      * across every posted record with no currency conversion. If
+      * more than one currency code showed up among them, those totals
+      * no longer mean anything as a single number - warn rather than
+      * fail the run, since the individual payments themselves were
+      * still posted and reported correctly.
+           IF WS-MIXED-CURRENCY-FOUND
+               MOVE 'E' TO LOG-LEVEL
+               MOVE 'INSPMUPD' TO LOG-MODULE
+               STRING 'Run mixes currencies - amount control total '
+                        DELIMITED BY SIZE
+                      'and per-method summary totals are not '
+                        DELIMITED BY SIZE
+                      'meaningful'
+                        DELIMITED BY SIZE
+                 INTO LOG-MESSAGE
+               END-STRING
+               CALL 'INSPMLOG_EN' USING LOG-PARAMS
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+
+       3060-CHECK-ALERT-THRESHOLD.
+      * Fires an operational alert when the run's error rate crosses
+      * a configurable percentage of records processed. The alert
+      * is a dedicated file (ALERT-FILE) rather than the free-text
+      * INSPMUPD log, so whatever paging/email/message-queue hook
+      * watches for it doesn't have to parse the run log to find it.
+           IF WS-PROCESS-COUNT > 0
+               COMPUTE WS-ERROR-RATE-PCT =
+                   (WS-ERROR-COUNT * 100) / WS-PROCESS-COUNT
+           ELSE
+               MOVE ZEROS TO WS-ERROR-RATE-PCT
+           END-IF
+
+           IF WS-ERROR-RATE-PCT >= WS-ALERT-THRESHOLD-PCT
+               MOVE 'E' TO LOG-LEVEL
+               MOVE 'INSPMUPD' TO LOG-MODULE
+               MOVE 'Error rate alert threshold exceeded'
+                 TO LOG-MESSAGE
+               CALL 'INSPMLOG_EN' USING LOG-PARAMS
+
+               STRING 'ALERT: INSPMUPD error rate '
+                        DELIMITED BY SIZE
+                      WS-ERROR-RATE-PCT DELIMITED BY SIZE
+                      '% >= threshold ' DELIMITED BY SIZE
+                      WS-ALERT-THRESHOLD-PCT DELIMITED BY SIZE
+                      '% (errors ' DELIMITED BY SIZE
+                      WS-ERROR-COUNT DELIMITED BY SIZE
+                      ' of ' DELIMITED BY SIZE
+                      WS-PROCESS-COUNT DELIMITED BY SIZE
+                      ' processed)' DELIMITED BY SIZE
+                 INTO ALERT-RECORD
+               END-STRING
+               WRITE ALERT-RECORD
+           END-IF.
+
+       3070-WRITE-METHOD-SUMMARY.
+      * Per-method count/amount breakdown, written right after the
+      * flat TOTAL PROCESSED/TOTAL ERRORS line. Reuses SM-METHOD-LINE
+      * for each method the same way DL-DETAIL-LINE is reused for
+      * every payment detail line.
+           WRITE REPORT-LINE FROM SM-METHOD-HEADING
+
+           MOVE 'BANK' TO SM-METHOD-NAME
+           MOVE WS-BANK-COUNT TO SM-METHOD-COUNT
+           MOVE WS-BANK-AMOUNT TO SM-METHOD-AMOUNT
+           WRITE REPORT-LINE FROM SM-METHOD-LINE
+
+           MOVE 'CREDIT' TO SM-METHOD-NAME
+           MOVE WS-CREDIT-COUNT TO SM-METHOD-COUNT
+           MOVE WS-CREDIT-AMOUNT TO SM-METHOD-AMOUNT
+           WRITE REPORT-LINE FROM SM-METHOD-LINE
+
+           MOVE 'CASH' TO SM-METHOD-NAME
+           MOVE WS-CASH-COUNT TO SM-METHOD-COUNT
+           MOVE WS-CASH-AMOUNT TO SM-METHOD-AMOUNT
+           WRITE REPORT-LINE FROM SM-METHOD-LINE
+
+           MOVE 'WIRE' TO SM-METHOD-NAME
+           MOVE WS-WIRE-COUNT TO SM-METHOD-COUNT
+           MOVE WS-WIRE-AMOUNT TO SM-METHOD-AMOUNT
+           WRITE REPORT-LINE FROM SM-METHOD-LINE
+
+           MOVE 'DIR DEBIT' TO SM-METHOD-NAME
+           MOVE WS-DIRDEBIT-COUNT TO SM-METHOD-COUNT
+           MOVE WS-DIRDEBIT-AMOUNT TO SM-METHOD-AMOUNT
+           WRITE REPORT-LINE FROM SM-METHOD-LINE.
+
        3000-END-PROCESS.
       * End processing
+           PERFORM 3050-VALIDATE-CONTROL-RECORDS
+           PERFORM 3055-CHECK-CURRENCY-CONSISTENCY
+           PERFORM 3060-CHECK-ALERT-THRESHOLD
+
            MOVE WS-PROCESS-COUNT TO TL-TOTAL-PROCESSED
            MOVE WS-ERROR-COUNT TO TL-TOTAL-ERRORS
-           
+
+      * Control totals: read vs. processed catch a truncated input
+      * file, and the amount total gives a one-glance check against
+      * whatever total the source system expects for this run.
+           MOVE WS-READ-COUNT TO BL-TOTAL-READ
+           MOVE WS-PROCESS-COUNT TO BL-TOTAL-PROCESSED
+           MOVE WS-TOTAL-AMOUNT TO BL-TOTAL-AMOUNT
+
       * Write report summary line
            WRITE REPORT-LINE FROM HL-HEADING-LINE-2
            WRITE REPORT-LINE FROM TL-TOTAL-LINE
-           
+           PERFORM 3070-WRITE-METHOD-SUMMARY
+           WRITE REPORT-LINE FROM BL-BALANCE-LINE-1
+           WRITE REPORT-LINE FROM BL-BALANCE-LINE-2
+
       * Call logging subroutine to log end message
            MOVE 'I' TO LOG-LEVEL
            MOVE 'INSPMUPD' TO LOG-MODULE
@@ -327,5 +1297,12 @@
            CALL 'INSPMLOG_EN' USING LOG-PARAMS
            
       * Close files
+           PERFORM 2190-WRITE-CHECKPOINT
+
            CLOSE PAYMENT-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE PAYMENT-ID-HISTORY-FILE
+           CLOSE ALERT-FILE
+           CLOSE CSV-FILE.
