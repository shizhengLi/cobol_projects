@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Agent Commission Calculation Subroutine
+      * Function: Compute agent commission on a successfully posted
+      *           premium payment and write a commission record for
+      *           the commission-payable run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSPMCOM.
+       AUTHOR. DEMO.
+       DATE-WRITTEN. 2025-08-09.
+
+      * Modification History
+      * 2025-08-09 : Initial version.
+      * 2025-08-09 : LS-PAYMENT-RECORD now mirrors the full current
+      *              PAYMENT-RECORD layout (currency code and
+      *              transaction type added) so its field offsets
+      *              stay correct against what INSPMUPD actually
+      *              passes. A reversal's commission is posted as a
+      *              negative CM-COMMISSION-AMOUNT, crediting back
+      *              the commission paid on the original payment.
+      * 2025-08-09 : Corrected RECORD CONTAINS to match the record's
+      *              actual length (was never updated as fields were
+      *              added).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMISSION-FILE ASSIGN TO EXTERNAL COMMFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-COMM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMISSION-FILE
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS COMMISSION-RECORD.
+       01  COMMISSION-RECORD.
+           05  CM-POLICY-ID            PIC X(10).
+           05  CM-PAYMENT-ID           PIC X(12).
+           05  CM-PAYMENT-METHOD       PIC X(02).
+           05  CM-PAYMENT-AMOUNT       PIC 9(8)V99.
+           05  CM-COMMISSION-RATE      PIC 9V999.
+           05  CM-COMMISSION-AMOUNT    PIC S9(7)V99.
+           05  CM-ACCOUNTING-PERIOD    PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-COMM-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-FILE-OPENED              PIC X VALUE 'N'.
+           88  COMMISSION-FILE-IS-OPEN VALUE 'Y'.
+
+      * Commission rate by payment method code. Kept as a simple
+      * EVALUATE (like INSPMUPD's own payment-method decode) rather
+      * than a table, since the rate schedule is short and changes
+      * rarely enough to warrant a recompile when it does.
+       01  WS-COMMISSION-RATE          PIC 9V999 VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LS-PAYMENT-RECORD.
+           05  LS-POLICY-ID            PIC X(10).
+           05  LS-PAYMENT-DATE         PIC X(08).
+           05  LS-PAYMENT-METHOD       PIC X(02).
+           05  LS-AMOUNT               PIC 9(8)V99.
+           05  LS-PAYMENT-ID           PIC X(12).
+           05  LS-REFERENCE-NO         PIC X(16).
+           05  LS-CURRENCY-CODE        PIC X(03).
+           05  LS-TRANSACTION-TYPE     PIC X(02).
+               88  LS-TXN-IS-REVERSAL  VALUE '02'.
+       01  LS-ACCOUNTING-PERIOD        PIC X(06).
+       01  LS-SQLCODE                  PIC S9(9) COMP.
+
+       PROCEDURE DIVISION USING LS-PAYMENT-RECORD
+                                 LS-ACCOUNTING-PERIOD
+                                 LS-SQLCODE.
+       0000-MAIN-PROCESS.
+           IF NOT COMMISSION-FILE-IS-OPEN
+               OPEN EXTEND COMMISSION-FILE
+               IF WS-COMM-FILE-STATUS = '35'
+                   OPEN OUTPUT COMMISSION-FILE
+               END-IF
+               MOVE 'Y' TO WS-FILE-OPENED
+           END-IF
+
+           PERFORM 1000-DETERMINE-COMMISSION-RATE
+
+           MOVE LS-POLICY-ID         TO CM-POLICY-ID
+           MOVE LS-PAYMENT-ID        TO CM-PAYMENT-ID
+           MOVE LS-PAYMENT-METHOD    TO CM-PAYMENT-METHOD
+           MOVE LS-AMOUNT            TO CM-PAYMENT-AMOUNT
+           MOVE WS-COMMISSION-RATE   TO CM-COMMISSION-RATE
+           MOVE LS-ACCOUNTING-PERIOD TO CM-ACCOUNTING-PERIOD
+
+           COMPUTE CM-COMMISSION-AMOUNT ROUNDED =
+               LS-AMOUNT * WS-COMMISSION-RATE
+
+      * A reversal credits back the commission paid on the original
+      * payment rather than paying it again.
+           IF LS-TXN-IS-REVERSAL
+               COMPUTE CM-COMMISSION-AMOUNT =
+                   0 - CM-COMMISSION-AMOUNT
+           END-IF
+
+           WRITE COMMISSION-RECORD
+
+           IF WS-COMM-FILE-STATUS = '00'
+               MOVE 0 TO LS-SQLCODE
+           ELSE
+               MOVE 9 TO LS-SQLCODE
+           END-IF
+
+           GOBACK.
+
+       1000-DETERMINE-COMMISSION-RATE.
+      * Agent commission schedule by payment method code - mirrors
+      * the codes INSPMUPD's 2000-PROCESS-DATA already decodes into
+      * DL-PAYMENT-METHOD (01 BANK, 02 CREDIT CARD, 03 CASH, 04 WIRE,
+      * 05 DIR DEBIT).
+           EVALUATE LS-PAYMENT-METHOD
+               WHEN '01'
+                   MOVE 0.050 TO WS-COMMISSION-RATE
+               WHEN '02'
+                   MOVE 0.040 TO WS-COMMISSION-RATE
+               WHEN '03'
+                   MOVE 0.030 TO WS-COMMISSION-RATE
+               WHEN '04'
+                   MOVE 0.020 TO WS-COMMISSION-RATE
+               WHEN '05'
+                   MOVE 0.040 TO WS-COMMISSION-RATE
+               WHEN OTHER
+                   MOVE ZEROS TO WS-COMMISSION-RATE
+           END-EVALUATE.
+
+       END PROGRAM INSPMCOM.
