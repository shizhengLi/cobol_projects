@@ -6,11 +6,50 @@
        PROGRAM-ID. INSPOLVD.
        AUTHOR. DEMO.
        DATE-WRITTEN. 2025-07-15.
-      
+
+      * Modification History
+      * 2025-08-09 : Replaced hardcoded policy literal list with an
+      *              indexed READ against the POLICY-MASTER file so
+      *              new policies are recognized without a recompile.
+      * 2025-08-09 : Return distinct codes for lapsed/cancelled/
+      *              matured/inactive policies instead of collapsing
+      *              them all into "not found".
+      * 2025-08-09 : Each call can optionally log a policy-
+      *              validation audit record (policy ID, hit/miss,
+      *              status code, timestamp) to POLICY-AUDIT-FILE,
+      *              for a daily reconciliation report against the
+      *              upstream policy admin system. Off by default;
+      *              enabled via POLICY_AUDIT_ENABLED.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-MASTER-FILE ASSIGN TO EXTERNAL POLICYMASTER
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PM-POLICY-ID
+           FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT POLICY-AUDIT-FILE ASSIGN TO EXTERNAL POLAUDIT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+       COPY POLICYMST.
+
+       FD  POLICY-AUDIT-FILE
+           RECORD CONTAINS 36 CHARACTERS
+           DATA RECORD IS POLICY-AUDIT-RECORD.
+       01  POLICY-AUDIT-RECORD.
+           05  PA-POLICY-ID            PIC X(10).
+           05  PA-HIT-MISS             PIC X(04).
+           05  PA-STATUS-CODE          PIC S9(3).
+           05  PA-TIMESTAMP            PIC X(19).
+
        WORKING-STORAGE SECTION.
       * SQL通信区域
        01  SQLCA.
@@ -32,38 +71,134 @@
                10 SQLWARN6            PIC X.
                10 SQLWARN7            PIC X.
            05  SQLEXT                 PIC X(8).
-           
+
        01  WS-POLICY-COUNT            PIC S9(4) COMP.
-       
+       01  WS-POLICY-FILE-STATUS      PIC XX VALUE SPACES.
+       01  WS-FILE-OPENED             PIC X VALUE 'N'.
+           88  POLICY-FILE-IS-OPEN    VALUE 'Y'.
+
+      * Policy-validation audit trail - optional, enabled via
+      * POLICY_AUDIT_ENABLED so a reconciliation run can be turned
+      * on without changing behavior for installations that don't
+      * use it.
+       01  WS-AUDIT-FILE-STATUS       PIC XX VALUE SPACES.
+       01  WS-AUDIT-ENABLED-FLAG      PIC X VALUE 'N'.
+           88  AUDIT-IS-ENABLED       VALUE 'Y'.
+       01  WS-AUDIT-ENABLED-TEXT      PIC X(10) VALUE SPACES.
+       01  WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE.
+              10 WS-CURRENT-YEAR      PIC 9(4).
+              10 WS-CURRENT-MONTH     PIC 9(2).
+              10 WS-CURRENT-DAY       PIC 9(2).
+           05 WS-CURRENT-TIME.
+              10 WS-CURRENT-HOUR      PIC 9(2).
+              10 WS-CURRENT-MINUTE    PIC 9(2).
+              10 WS-CURRENT-SECOND    PIC 9(2).
+              10 WS-CURRENT-MSEC      PIC 9(2).
+           05 WS-DIFF-FROM-GMT        PIC S9(4).
+
+      * Custom "SQLCODE-style" result codes returned to callers.
+      * 0   = policy found and active
+      * 100 = policy not found on POLICY-MASTER
+      * 101 = policy found but lapsed
+      * 102 = policy found but cancelled
+      * 103 = policy found but matured
+      * 104 = policy found but inactive for some other reason
+       01  WS-RETURN-CODES.
+           05  WSRC-FOUND             PIC S9(9) COMP VALUE 0.
+           05  WSRC-NOT-FOUND         PIC S9(9) COMP VALUE 100.
+           05  WSRC-LAPSED            PIC S9(9) COMP VALUE 101.
+           05  WSRC-CANCELLED         PIC S9(9) COMP VALUE 102.
+           05  WSRC-MATURED           PIC S9(9) COMP VALUE 103.
+           05  WSRC-INACTIVE          PIC S9(9) COMP VALUE 104.
+
        LINKAGE SECTION.
        01  LS-POLICY-ID               PIC X(10).
        01  LS-SQLCODE                 PIC S9(9) COMP.
-       
-       PROCEDURE DIVISION USING LS-POLICY-ID, LS-SQLCODE.
+       01  LS-GRACE-DAYS              PIC 9(3).
+
+       PROCEDURE DIVISION USING LS-POLICY-ID, LS-SQLCODE, LS-GRACE-DAYS.
        0000-MAIN-PROCESS.
-      * 检查保单是否存在
-           MOVE 0 TO WS-POLICY-COUNT
-           
-      * 这里在实际情况下会执行SQL查询
-      * 为了模拟DB2操作，我们使用简单的判断逻辑
-      * 在实际项目中，这里会有EXEC SQL语句
-           IF LS-POLICY-ID = 'P000000001' OR 
-              LS-POLICY-ID = 'P000000002' OR
-              LS-POLICY-ID = 'P000000003' OR
-              LS-POLICY-ID = 'P000000004' OR
-              LS-POLICY-ID = 'P000000005' OR
-              LS-POLICY-ID = 'P000000006' OR
-              LS-POLICY-ID = 'P000000007' OR
-              LS-POLICY-ID = 'P000000008'
-               MOVE 1 TO WS-POLICY-COUNT
-               MOVE 0 TO SQLCODE
-           ELSE
-               MOVE 0 TO WS-POLICY-COUNT
-               MOVE 100 TO SQLCODE
+      * Open the policy master file once; it stays open for the
+      * life of this run unit since INSPOLVD is called once per
+      * payment record.
+           IF NOT POLICY-FILE-IS-OPEN
+               OPEN INPUT POLICY-MASTER-FILE
+
+               ACCEPT WS-AUDIT-ENABLED-TEXT FROM ENVIRONMENT
+                   "POLICY_AUDIT_ENABLED"
+               IF WS-AUDIT-ENABLED-TEXT = 'Y' OR
+                  WS-AUDIT-ENABLED-TEXT = 'y'
+                   MOVE 'Y' TO WS-AUDIT-ENABLED-FLAG
+                   OPEN EXTEND POLICY-AUDIT-FILE
+                   IF WS-AUDIT-FILE-STATUS = '35'
+                       OPEN OUTPUT POLICY-AUDIT-FILE
+                   END-IF
+               END-IF
+
+               MOVE 'Y' TO WS-FILE-OPENED
            END-IF
-           
+
+           MOVE 0 TO WS-POLICY-COUNT
+           MOVE 0 TO LS-GRACE-DAYS
+           MOVE LS-POLICY-ID TO PM-POLICY-ID
+
+           READ POLICY-MASTER-FILE
+               KEY IS PM-POLICY-ID
+               INVALID KEY
+                   MOVE WSRC-NOT-FOUND TO SQLCODE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-POLICY-COUNT
+                   MOVE PM-GRACE-PERIOD-DAYS TO LS-GRACE-DAYS
+                   EVALUATE TRUE
+                       WHEN PM-STATUS-ACTIVE
+                           MOVE WSRC-FOUND     TO SQLCODE
+                       WHEN PM-STATUS-LAPSED
+                           MOVE WSRC-LAPSED    TO SQLCODE
+                       WHEN PM-STATUS-CANCELLED
+                           MOVE WSRC-CANCELLED TO SQLCODE
+                       WHEN PM-STATUS-MATURED
+                           MOVE WSRC-MATURED   TO SQLCODE
+                       WHEN OTHER
+                           MOVE WSRC-INACTIVE  TO SQLCODE
+                   END-EVALUATE
+           END-READ
+
       * 返回SQLCODE
            MOVE SQLCODE TO LS-SQLCODE
-           
+
+           IF AUDIT-IS-ENABLED
+               PERFORM 1000-WRITE-AUDIT-RECORD
+           END-IF
+
            GOBACK.
-       END PROGRAM INSPOLVD. 
+
+       1000-WRITE-AUDIT-RECORD.
+      * WSRC-NOT-FOUND is the only true miss; every other code means
+      * the policy ID was found on POLICY-MASTER-FILE (active or
+      * otherwise), so it counts as a hit for reconciliation purposes.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE LS-POLICY-ID TO PA-POLICY-ID
+           IF SQLCODE = WSRC-NOT-FOUND
+               MOVE 'MISS' TO PA-HIT-MISS
+           ELSE
+               MOVE 'HIT'  TO PA-HIT-MISS
+           END-IF
+           MOVE SQLCODE TO PA-STATUS-CODE
+
+           STRING WS-CURRENT-YEAR DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-MONTH DELIMITED BY SIZE
+                  '-'
+                  WS-CURRENT-DAY DELIMITED BY SIZE
+                  ' '
+                  WS-CURRENT-HOUR DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-MINUTE DELIMITED BY SIZE
+                  ':'
+                  WS-CURRENT-SECOND DELIMITED BY SIZE
+             INTO PA-TIMESTAMP
+           END-STRING
+
+           WRITE POLICY-AUDIT-RECORD.
+       END PROGRAM INSPOLVD.
