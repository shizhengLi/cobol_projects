@@ -6,21 +6,36 @@
        PROGRAM-ID. INSPMLOG_EN.
        AUTHOR. DEMO.
        DATE-WRITTEN. 2025-07-15.
-      
+
+      * Modification History
+      * 2025-08-09 : Widened LOG-MESSAGE (see LOGGER.cpy) from X(100)
+      *              to X(160) and added a truncation marker so a
+      *              caller finds out when its message still didn't
+      *              fit, instead of losing the tail silently.
+      * 2025-08-09 : Added a minimum-level cutoff, read from the
+      *              LOG_MIN_LEVEL environment variable, so LOG-DEBUG
+      *              traffic can be turned off in production without
+      *              a recompile. Defaults to LOG-INFO and above.
+      * 2025-08-09 : Log file is now date-stamped off the LOGFILE
+      *              environment variable (LOGFILE.YYYYMMDD) instead
+      *              of one ever-growing OPEN EXTEND target, so a run
+      *              rolls to a new file every day.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT LOG-FILE ASSIGN TO EXTERNAL LOGFILE
-           ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT LOG-FILE ASSIGN TO WS-LOG-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LOG-FILE
            RECORD CONTAINS 200 CHARACTERS
            DATA RECORD IS LOG-RECORD.
        01  LOG-RECORD               PIC X(200).
-       
+
        WORKING-STORAGE SECTION.
       * Working variables
        01  WS-CURRENT-DATE-DATA.
@@ -34,29 +49,65 @@
               10 WS-CURRENT-SECOND    PIC 9(2).
               10 WS-CURRENT-MSEC      PIC 9(2).
            05 WS-DIFF-FROM-GMT        PIC S9(4).
-           
+
        01  WS-TIMESTAMP               PIC X(19).
        01  WS-LOG-LINE                PIC X(200).
        01  WS-FILE-OPENED             PIC X VALUE 'N'.
           88 FILE-IS-OPENED           VALUE 'Y'.
        01  WS-FILE-STATUS             PIC XX VALUE SPACES.
-          
+
+      * Run-dated log file name: <LOGFILE env var>.YYYYMMDD
+       01  WS-LOG-FILE-BASE           PIC X(200) VALUE SPACES.
+       01  WS-LOG-FILE-PATH           PIC X(210) VALUE SPACES.
+
+      * Minimum log level cutoff - anything ranked below this is
+      * suppressed. Read once, on the first call, from LOG_MIN_LEVEL.
+       01  WS-MIN-LEVEL-SET           PIC X VALUE 'N'.
+          88 MIN-LEVEL-IS-SET         VALUE 'Y'.
+       01  WS-MIN-LOG-LEVEL           PIC X VALUE 'I'.
+       01  WS-MIN-LEVEL-TEXT          PIC X(10).
+       01  WS-RANK-INPUT-LEVEL        PIC X.
+       01  WS-RANK-OUTPUT             PIC 9.
+       01  WS-CALLER-LEVEL-RANK       PIC 9.
+       01  WS-MIN-LEVEL-RANK          PIC 9.
+
        LINKAGE SECTION.
       * Log parameters
-       01 LOG-PARAMS.
-          05 LOG-LEVEL              PIC X.
-             88 LOG-INFO            VALUE 'I'.
-             88 LOG-WARNING         VALUE 'W'.
-             88 LOG-ERROR           VALUE 'E'.
-             88 LOG-DEBUG           VALUE 'D'.
-          05 LOG-MODULE             PIC X(8).
-          05 LOG-MESSAGE            PIC X(100).
-          05 LOG-RETURN-CODE        PIC X.
-             88 LOG-SUCCESS         VALUE '0'.
-             88 LOG-FAILURE         VALUE '9'.
-       
+       COPY LOGGER.
+
        PROCEDURE DIVISION USING LOG-PARAMS.
        0000-MAIN-PROCESS.
+           MOVE '0' TO LOG-RETURN-CODE
+
+           IF NOT MIN-LEVEL-IS-SET
+               PERFORM 1000-SET-MIN-LOG-LEVEL
+           END-IF
+
+           MOVE LOG-LEVEL TO WS-RANK-INPUT-LEVEL
+           PERFORM 2000-RANK-LEVEL
+           MOVE WS-RANK-OUTPUT TO WS-CALLER-LEVEL-RANK
+
+           MOVE WS-MIN-LOG-LEVEL TO WS-RANK-INPUT-LEVEL
+           PERFORM 2000-RANK-LEVEL
+           MOVE WS-RANK-OUTPUT TO WS-MIN-LEVEL-RANK
+
+           IF WS-CALLER-LEVEL-RANK >= WS-MIN-LEVEL-RANK
+               PERFORM 3000-WRITE-LOG-RECORD
+           END-IF
+
+           GOBACK.
+
+       1000-SET-MIN-LOG-LEVEL.
+           ACCEPT WS-MIN-LEVEL-TEXT FROM ENVIRONMENT "LOG_MIN_LEVEL"
+           IF WS-MIN-LEVEL-TEXT(1:1) = 'D' OR
+              WS-MIN-LEVEL-TEXT(1:1) = 'I' OR
+              WS-MIN-LEVEL-TEXT(1:1) = 'W' OR
+              WS-MIN-LEVEL-TEXT(1:1) = 'E'
+               MOVE WS-MIN-LEVEL-TEXT(1:1) TO WS-MIN-LOG-LEVEL
+           END-IF
+           MOVE 'Y' TO WS-MIN-LEVEL-SET.
+
+       3000-WRITE-LOG-RECORD.
       * Get current timestamp
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
            STRING WS-CURRENT-YEAR DELIMITED BY SIZE
@@ -72,17 +123,31 @@
                   WS-CURRENT-SECOND DELIMITED BY SIZE
              INTO WS-TIMESTAMP
            END-STRING
-           
-      * If file not opened, open it
+
+      * If file not opened, build today's log file name and open it.
+      * A new run unit opens a fresh file on the day it rolls past
+      * midnight; within a run, every call appends to the same file.
            IF NOT FILE-IS-OPENED
+               ACCEPT WS-LOG-FILE-BASE FROM ENVIRONMENT "LOGFILE"
+               STRING WS-LOG-FILE-BASE DELIMITED BY SPACE
+                      '.'
+                      WS-CURRENT-YEAR DELIMITED BY SIZE
+                      WS-CURRENT-MONTH DELIMITED BY SIZE
+                      WS-CURRENT-DAY DELIMITED BY SIZE
+                 INTO WS-LOG-FILE-PATH
+               END-STRING
+
                OPEN EXTEND LOG-FILE
                IF WS-FILE-STATUS = "35"
                    OPEN OUTPUT LOG-FILE
                END-IF
                MOVE 'Y' TO WS-FILE-OPENED
            END-IF
-           
-      * Format log line
+
+      * Format log line. If the caller's message still fills every
+      * byte of LOG-MESSAGE, the tail may have been cut off when it
+      * was built - flag that with a trailing marker rather than
+      * silently dropping it.
            STRING WS-TIMESTAMP DELIMITED BY SIZE
                   ' ['
                   LOG-LEVEL DELIMITED BY SIZE
@@ -92,11 +157,30 @@
                   LOG-MESSAGE DELIMITED BY SIZE
              INTO WS-LOG-LINE
            END-STRING
-           
+
+           IF LOG-MESSAGE(LENGTH OF LOG-MESSAGE:1) NOT = SPACE
+               MOVE '...(TRUNCATED)' TO
+                   WS-LOG-LINE(181:15)
+           END-IF
+
       * Write log
-           WRITE LOG-RECORD FROM WS-LOG-LINE
-           
-           MOVE '0' TO LOG-RETURN-CODE
-           
-           GOBACK.
+           WRITE LOG-RECORD FROM WS-LOG-LINE.
+
+       2000-RANK-LEVEL.
+      * Converts a log-level code (WS-RANK-INPUT-LEVEL) into a numeric
+      * rank (WS-RANK-OUTPUT) so levels can be compared:
+      * DEBUG < INFO < WARNING < ERROR.
+           EVALUATE WS-RANK-INPUT-LEVEL
+               WHEN 'D'
+                   MOVE 1 TO WS-RANK-OUTPUT
+               WHEN 'I'
+                   MOVE 2 TO WS-RANK-OUTPUT
+               WHEN 'W'
+                   MOVE 3 TO WS-RANK-OUTPUT
+               WHEN 'E'
+                   MOVE 4 TO WS-RANK-OUTPUT
+               WHEN OTHER
+                   MOVE 2 TO WS-RANK-OUTPUT
+           END-EVALUATE.
+
        END PROGRAM INSPMLOG_EN.
