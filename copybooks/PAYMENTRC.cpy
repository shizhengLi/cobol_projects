@@ -0,0 +1,15 @@
+      * Premium payment detail record, shared between INSPMUPD_EN
+      * (builds it from the incoming payment file), INSPMINS (persists
+      * it to PAYMENT-HISTORY-FILE) and INSPMHIST (reads it back for
+      * history inquiries).
+       01  PAYMENT-RECORD.
+           05  PR-POLICY-ID            PIC X(10).
+           05  PR-PAYMENT-DATE         PIC X(08).
+           05  PR-PAYMENT-METHOD       PIC X(02).
+           05  PR-AMOUNT               PIC 9(8)V99.
+           05  PR-PAYMENT-ID           PIC X(12).
+           05  PR-REFERENCE-NO         PIC X(16).
+           05  PR-CURRENCY-CODE        PIC X(03).
+           05  PR-TRANSACTION-TYPE     PIC X(02).
+               88  PR-TXN-IS-PAYMENT   VALUE '01'.
+               88  PR-TXN-IS-REVERSAL  VALUE '02'.
