@@ -0,0 +1,14 @@
+      * Policy Master record layout
+      * Keyed by PM-POLICY-ID; one record per policy on the books.
+       01  POLICY-MASTER-RECORD.
+           05  PM-POLICY-ID           PIC X(10).
+           05  PM-POLICY-STATUS       PIC X(01).
+               88  PM-STATUS-ACTIVE       VALUE 'A'.
+               88  PM-STATUS-LAPSED       VALUE 'L'.
+               88  PM-STATUS-CANCELLED    VALUE 'C'.
+               88  PM-STATUS-MATURED      VALUE 'M'.
+               88  PM-STATUS-INACTIVE     VALUE 'I'.
+           05  PM-ISSUE-DATE          PIC X(08).
+           05  PM-GRACE-PERIOD-DAYS   PIC 9(03).
+           05  PM-AGENT-ID            PIC X(08).
+           05  FILLER                 PIC X(20).
