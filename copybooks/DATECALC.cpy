@@ -10,4 +10,4 @@
           05 DC-DAYS                PIC S9(5) COMP-3.
           05 DC-RETURN-CODE         PIC X.
              88 DC-SUCCESS          VALUE '0'.
-             88 DC-ERROR            VALUE '9'. 
\ No newline at end of file
+             88 DC-ERROR            VALUE '9'.
