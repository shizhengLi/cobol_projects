@@ -0,0 +1,29 @@
+      * PAYMENT-FILE incoming record layout - the full set of views
+      * over the 63-byte record PAYMENT-FILE carries: header,
+      * trailer, and detail. All three REDEFINE the same physical
+      * area; HDR-MARKER/TRL-MARKER in the first 3 bytes tell
+      * 2100-READ-PAYMENT-FILE and 1080-READ-HEADER-RECORD which view
+      * applies. A detail record carries no marker of its own - it's
+      * whatever isn't recognized as a header or a trailer.
+       01  PAYMENT-RECORD-IN          PIC X(63).
+
+       01  HDR-RECORD REDEFINES PAYMENT-RECORD-IN.
+           05  HDR-MARKER              PIC X(3).
+           05  HDR-RUN-DATE            PIC X(8).
+           05  FILLER                  PIC X(52).
+
+       01  TRL-RECORD REDEFINES PAYMENT-RECORD-IN.
+           05  TRL-MARKER              PIC X(3).
+           05  TRL-RECORD-COUNT        PIC 9(7).
+           05  TRL-CONTROL-TOTAL       PIC 9(11)V99.
+           05  FILLER                  PIC X(40).
+
+       01  DTL-RECORD REDEFINES PAYMENT-RECORD-IN.
+           05  DTL-POLICY-ID           PIC X(10).
+           05  DTL-PAYMENT-DATE        PIC X(08).
+           05  DTL-PAYMENT-METHOD      PIC X(02).
+           05  DTL-AMOUNT-TEXT         PIC X(10).
+           05  DTL-PAYMENT-ID          PIC X(12).
+           05  DTL-REFERENCE-NO        PIC X(16).
+           05  DTL-CURRENCY-CODE       PIC X(03).
+           05  DTL-TRANSACTION-TYPE    PIC X(02).
